@@ -1,22 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TELACEP.
+       AUTHOR. MATEUS.
+      **************************************
+      * MANUTENCAO DO CADASTRO DE CEP      *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CIDADE
+                               WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+                03 CEP           PIC 9(08).
+                03 LOGRAD        PIC X(35).
+                03 BAIRRO        PIC X(20).
+                03 CIDADE        PIC X(20).
+                03 UF            PIC X(02).
+                03 FILLER        PIC X(15).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       01  W-TEMPOINI.
+           03  W-TI-HH     PIC 9(02).
+           03  W-TI-MM     PIC 9(02).
+           03  W-TI-SS     PIC 9(02).
+           03  W-TI-CC     PIC 9(02).
+       01  W-TEMPOATU.
+           03  W-TA-HH     PIC 9(02).
+           03  W-TA-MM     PIC 9(02).
+           03  W-TA-SS     PIC 9(02).
+           03  W-TA-CC     PIC 9(02).
+       01  W-SEGINI        PIC 9(07) VALUE ZEROS.
+       01  W-SEGATU        PIC 9(07) VALUE ZEROS.
+       01  W-SEGDIF        PIC 9(07) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+
+       SCREEN SECTION.
 
        01  TELA1.
            05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
+           05  LINE 02  COLUMN 01
                VALUE  "                                CADASTRO".
-           05  LINE 02  COLUMN 41 
+           05  LINE 02  COLUMN 41
                VALUE  " DE CEP".
-           05  LINE 05  COLUMN 01 
+           05  LINE 05  COLUMN 01
                VALUE  "    CEP:".
-           05  LINE 07  COLUMN 01 
+           05  LINE 07  COLUMN 01
                VALUE  "    LOGRADOURO:".
-           05  LINE 09  COLUMN 01 
+           05  LINE 09  COLUMN 01
                VALUE  "    BAIRRO:".
-           05  LINE 11  COLUMN 01 
+           05  LINE 11  COLUMN 01
                VALUE  "    CIDADE:".
-           05  LINE 13  COLUMN 01 
+           05  LINE 13  COLUMN 01
                VALUE  "    UF:".
            05  TCEP
-               LINE 05  COLUMN 09  PIC 99999.999
+               LINE 05  COLUMN 09  PIC 9(08)
                USING  CEP
                HIGHLIGHT.
            05  TLOGRAD
@@ -35,3 +93,201 @@
                LINE 13  COLUMN 08  PIC X(02)
                USING  UF
                HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O CADCEP
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CADCEP
+                      CLOSE CADCEP
+                      MOVE "*** ARQUIVO CADCEP SENDO CRIADO **" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEP" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+       INC-001.
+                MOVE ZEROS  TO CEP
+                MOVE SPACES TO LOGRAD BAIRRO CIDADE UF.
+                DISPLAY TELA1.
+       INC-002.
+                ACCEPT TCEP
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE CADCEP
+                   GO TO ROT-FIM.
+       LER-CLIENTE01.
+                MOVE 0 TO W-SEL
+                READ CADCEP
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY  TCEP
+                      DISPLAY  TLOGRAD
+                      DISPLAY  TBAIRRO
+                      DISPLAY  TCIDADE
+                      DISPLAY  TUF
+                      MOVE "*** CEP JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQUIVO CADCEP"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+      *
+       INC-003.
+                ACCEPT  TLOGRAD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+       INC-004.
+                ACCEPT  TBAIRRO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+       INC-005.
+                ACCEPT  TCIDADE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+       INC-006.
+                ACCEPT  TUF
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                IF W-SEL = 1  GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGCEP
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE "*** CEP JA EXISTE ***       " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADCEP"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 02 TO W-SEL
+                   GO TO INC-001.
+                IF W-ACT = 03
+                   GO TO INC-003.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADCEP RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGCEP
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO CADCEP"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                ACCEPT W-TEMPOINI FROM TIME
+                COMPUTE W-SEGINI = ((W-TI-HH * 60 + W-TI-MM) * 60 +
+                          W-TI-SS) * 100 + W-TI-CC.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ACCEPT W-TEMPOATU FROM TIME
+                COMPUTE W-SEGATU = ((W-TA-HH * 60 + W-TA-MM) * 60 +
+                          W-TA-SS) * 100 + W-TA-CC
+                IF W-SEGATU < W-SEGINI
+                   COMPUTE W-SEGDIF = (8640000 + W-SEGATU) - W-SEGINI
+                ELSE
+                   COMPUTE W-SEGDIF = W-SEGATU - W-SEGINI.
+                IF W-SEGDIF < 150
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
