@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+       AUTHOR. LEANDRO.
+      **************************************
+      * MENU PRINCIPAL DO SISTEMA          *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO      PIC 9(01) VALUE ZEROS.
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       01  W-TEMPOINI.
+           03  W-TI-HH     PIC 9(02).
+           03  W-TI-MM     PIC 9(02).
+           03  W-TI-SS     PIC 9(02).
+           03  W-TI-CC     PIC 9(02).
+       01  W-TEMPOATU.
+           03  W-TA-HH     PIC 9(02).
+           03  W-TA-MM     PIC 9(02).
+           03  W-TA-SS     PIC 9(02).
+           03  W-TA-CC     PIC 9(02).
+       01  W-SEGINI        PIC 9(07) VALUE ZEROS.
+       01  W-SEGATU        PIC 9(07) VALUE ZEROS.
+       01  W-SEGDIF        PIC 9(07) VALUE ZEROS.
+
+       SCREEN SECTION.
+
+       01  TELAMENU.
+           05  BLANK SCREEN.
+           05  LINE 04  COLUMN 01
+               VALUE  "                    SISTEMA DE RECURSOS HU".
+           05  LINE 04  COLUMN 44
+               VALUE  "MANOS".
+           05  LINE 08  COLUMN 20
+               VALUE  "1 - DEPARTAMENTOS".
+           05  LINE 10  COLUMN 20
+               VALUE  "2 - CARGOS".
+           05  LINE 12  COLUMN 20
+               VALUE  "3 - FUNCIONARIOS".
+           05  LINE 14  COLUMN 20
+               VALUE  "4 - NOTAS".
+           05  LINE 16  COLUMN 20
+               VALUE  "0 - SAIR".
+           05  LINE 20  COLUMN 20
+               VALUE  "OPCAO : ".
+           05  TOPCAO
+               LINE 20  COLUMN 28  PIC 9(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       MENU-001.
+                DISPLAY TELAMENU
+                ACCEPT TOPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-OPCAO = 0
+                   GO TO ROT-FIM.
+                IF W-OPCAO = 1
+                   CALL "FP201611"
+                   GO TO MENU-001.
+                IF W-OPCAO = 2
+                   CALL "FP201612"
+                   GO TO MENU-001.
+                IF W-OPCAO = 3
+                   CALL "FP201613"
+                   GO TO MENU-001.
+                IF W-OPCAO = 4
+                   CALL "P201613"
+                   GO TO MENU-001.
+                MOVE "*** OPCAO INVALIDA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                ACCEPT W-TEMPOINI FROM TIME
+                COMPUTE W-SEGINI = ((W-TI-HH * 60 + W-TI-MM) * 60 +
+                          W-TI-SS) * 100 + W-TI-CC.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ACCEPT W-TEMPOATU FROM TIME
+                COMPUTE W-SEGATU = ((W-TA-HH * 60 + W-TA-MM) * 60 +
+                          W-TA-SS) * 100 + W-TA-CC
+                IF W-SEGATU < W-SEGINI
+                   COMPUTE W-SEGDIF = (8640000 + W-SEGATU) - W-SEGINI
+                ELSE
+                   COMPUTE W-SEGDIF = W-SEGATU - W-SEGINI.
+                IF W-SEGDIF < 150
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
