@@ -14,10 +14,23 @@
        SELECT CADNOTA ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS RM
+                    RECORD KEY   IS RM-DISC
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS NOME
                                WITH DUPLICATES.
+       SELECT CADJRN ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-JRN.
+       SELECT CADUSUARIO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS USU-LOGIN
+                    FILE STATUS  IS ST-USU.
+       SELECT CADCKPT ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CKPT-PROGRAMA
+                    FILE STATUS  IS ST-CKPT.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -26,7 +39,9 @@
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADNOTA.DAT".
        01 REGNOTA.
-                03 RM            PIC 9(05).
+                03 RM-DISC.
+                   05 RM            PIC 9(05).
+                   05 DISCIPLINA    PIC X(03).
                 03 NOME          PIC X(35).
                 03 SEXO          PIC X(10).
                 03 NASCIMENTO.   
@@ -36,11 +51,41 @@
                 03 NOTAS.
                    05 NOTA1      PIC 9(2)V9.
                    05 NOTA2      PIC 9(2)V9.
+                   05 NOTA3      PIC 9(2)V9.
+                   05 NOTA4      PIC 9(2)V9.
 		03 FALTAS.
                    05 FALTA1     PIC 9(2).
                    05 FALTA2     PIC 9(2).
-      		03 FILLER        PIC X(40).
-0		
+                   05 FALTA3     PIC 9(2).
+                   05 FALTA4     PIC 9(2).
+                03 MEDIA         PIC 9(2)V9.
+                03 SOMAFALTAS    PIC 9(02).
+                03 SITUACAO      PIC X(16).
+      		03 OPERADOR      PIC X(10).
+0
+      *
+       FD CADJRN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADJRN.TXT".
+       01 REGJRN                  PIC X(351).
+      *
+       FD CADUSUARIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUSUARIO.DAT".
+       01 REGUSUARIO.
+                03 USU-LOGIN     PIC X(10).
+                03 USU-SENHA     PIC X(10).
+                03 USU-NOME      PIC X(30).
+                03 FILLER        PIC X(10).
+      *
+       FD CADCKPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCKPT.DAT".
+       01 REGCKPT.
+                03 CKPT-PROGRAMA     PIC X(08).
+                03 CKPT-CHAVE        PIC X(15).
+                03 CKPT-DATA         PIC 9(08).
+                03 FILLER            PIC X(19).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -49,13 +94,42 @@
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-JRN       PIC X(02) VALUE "00".
+       77 ST-USU       PIC X(02) VALUE "00".
+       77 ST-CKPT      PIC X(02) VALUE "00".
+       77 W-CKPT-PROG  PIC X(08) VALUE "P201613 ".
+       01 W-CKPT-MSG.
+           03 FILLER             PIC X(26)
+                                  VALUE "ULTIMO RM/DISC PROCESSADO:".
+           03 W-CKPT-MSG-CHAVE   PIC X(15).
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
-       01 MEDIA        PIC 9(2)V9.
+       77 W-OPERADOR   PIC X(10) VALUE SPACES.
+       77 W-SENHA-DIG  PIC X(10) VALUE SPACES.
+       01  W-REGJRN.
+           03  W-JRN-DATA      PIC 9(08).
+           03  W-JRN-ARQUIVO   PIC X(08).
+           03  W-JRN-OPERACAO  PIC X(10).
+           03  W-JRN-CHAVE     PIC X(15).
+           03  W-JRN-ANTES     PIC X(150).
+           03  W-JRN-DEPOIS    PIC X(150).
+           03  W-JRN-OPERADOR  PIC X(10).
+       01  W-JRN-ANTES-SV      PIC X(150) VALUE SPACES.
+       01  W-TEMPOINI.
+           03  W-TI-HH     PIC 9(02).
+           03  W-TI-MM     PIC 9(02).
+           03  W-TI-SS     PIC 9(02).
+           03  W-TI-CC     PIC 9(02).
+       01  W-TEMPOATU.
+           03  W-TA-HH     PIC 9(02).
+           03  W-TA-MM     PIC 9(02).
+           03  W-TA-SS     PIC 9(02).
+           03  W-TA-CC     PIC 9(02).
+       01  W-SEGINI        PIC 9(07) VALUE ZEROS.
+       01  W-SEGATU        PIC 9(07) VALUE ZEROS.
+       01  W-SEGDIF        PIC 9(07) VALUE ZEROS.
        01 MEDIAMASC    PIC Z9,9.
-       01 SOMAFALTAS   PIC 9(02).
-       01 SITUACAO     PIC X(16).
        01 MASC1        PIC 99999.999.
        01 MASCNASC.
           03 MASCNASC1    PIC 9(02).
@@ -63,6 +137,35 @@
           03 MASCNASC3    PIC 9(02).
           03 MASCNASC4    PIC X(01) VALUE "/".
           03 MASCNASC5    PIC 9(04).
+       01 TABDIAS.
+           03 FILLER      PIC 9(02) VALUE 31.
+           03 FILLER      PIC 9(02) VALUE 28.
+           03 FILLER      PIC 9(02) VALUE 31.
+           03 FILLER      PIC 9(02) VALUE 30.
+           03 FILLER      PIC 9(02) VALUE 31.
+           03 FILLER      PIC 9(02) VALUE 30.
+           03 FILLER      PIC 9(02) VALUE 31.
+           03 FILLER      PIC 9(02) VALUE 31.
+           03 FILLER      PIC 9(02) VALUE 30.
+           03 FILLER      PIC 9(02) VALUE 31.
+           03 FILLER      PIC 9(02) VALUE 30.
+           03 FILLER      PIC 9(02) VALUE 31.
+       01 TABDIASR REDEFINES TABDIAS.
+           03 W-DIASMES   PIC 9(02) OCCURS 12 TIMES.
+       01 W-DATAVALIDA    PIC X(01) VALUE "S".
+       01 W-MAXDIA        PIC 9(02) VALUE ZEROS.
+       01 W-TEMP          PIC 9(06) VALUE ZEROS.
+       01 W-REM4          PIC 9(04) VALUE ZEROS.
+       01 W-REM100        PIC 9(04) VALUE ZEROS.
+       01 W-REM400        PIC 9(04) VALUE ZEROS.
+       01 W-MODO          PIC X(01) VALUE "M".
+       01 W-HOJE.
+          03 W-HOJE-ANO   PIC 9(04).
+          03 W-HOJE-MES   PIC 9(02).
+          03 W-HOJE-DIA   PIC 9(02).
+       01 W-IDADE         PIC 9(03) VALUE ZEROS.
+       01 W-RM-BUSCA      PIC 9(05) VALUE ZEROS.
+       01 W-BOL-MASC      PIC Z9,9.
 
        SCREEN SECTION
 
@@ -70,105 +173,109 @@
        01  TELA1.
            05  BLANK SCREEN.
            05  LINE 01  COLUMN 01 
-               VALUE  " 浜様様様様様様様様様様様様様様様様様様�".
+               VALUE  " +------------------|".
            05  LINE 01  COLUMN 41 
-               VALUE  "様様様様様様様様様様様様様様様様様様様融".
+               VALUE  "-------------------+".
            05  LINE 02  COLUMN 01 
-               VALUE  " �                       CADASTRO DE NOT".
+               VALUE  " |                       CADASTRO DE NOT".
            05  LINE 02  COLUMN 41 
-               VALUE  "AS FATEC                               �".
+               VALUE  "AS FATEC                               |".
            05  LINE 03  COLUMN 01 
-               VALUE  " �".
+               VALUE  " |".
            05  LINE 03  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 04  COLUMN 01 
-               VALUE  " �".
+               VALUE  " |".
            05  LINE 04  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 05  COLUMN 01 
-               VALUE  " � RM:".
+               VALUE  " | RM:".
            05  LINE 05  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 06  COLUMN 01 
-               VALUE  " �".
-           05  LINE 06  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 07  COLUMN 01 
-               VALUE  " � NOME:".
+               VALUE  "                                       |".
+           05  LINE 06  COLUMN 01
+               VALUE  " | DISCIPLINA:".
+           05  LINE 06  COLUMN 41
+               VALUE  "                                       |".
+           05  LINE 07  COLUMN 01
+               VALUE  " | NOME:".
            05  LINE 07  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 08  COLUMN 01 
-               VALUE  " �".
+               VALUE  " |".
            05  LINE 08  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 09  COLUMN 01 
-               VALUE  " � SEXO:".
+               VALUE  " | SEXO:".
            05  LINE 09  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 10  COLUMN 01 
-               VALUE  " �".
+               VALUE  " |".
            05  LINE 10  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 11  COLUMN 01 
-               VALUE  " � DATA DE NASCIMENTO:".
+               VALUE  " | DATA DE NASCIMENTO:".
            05  LINE 11  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 12  COLUMN 01 
-               VALUE  " �".
+               VALUE  " |".
            05  LINE 12  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 13  COLUMN 01 
-               VALUE  " � NOTA1:      NOTA2:".
+               VALUE  " | NOTA1:      NOTA2:".
            05  LINE 13  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 14  COLUMN 01 
-               VALUE  " �".
-           05  LINE 14  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 15  COLUMN 01 
-               VALUE  " � FALTA1:     FALTA2:".
-           05  LINE 15  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 16  COLUMN 01 
-               VALUE  " �".
-           05  LINE 16  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
+           05  LINE 14  COLUMN 01
+               VALUE  " | NOTA3:      NOTA4:".
+           05  LINE 14  COLUMN 41
+               VALUE  "                                       |".
+           05  LINE 15  COLUMN 01
+               VALUE  " | FALTA1:     FALTA2:".
+           05  LINE 15  COLUMN 41
+               VALUE  "                                       |".
+           05  LINE 16  COLUMN 01
+               VALUE  " | FALTA3:     FALTA4:".
+           05  LINE 16  COLUMN 41
+               VALUE  "                                       |".
            05  LINE 17  COLUMN 01 
-               VALUE  " �".
+               VALUE  " |".
            05  LINE 17  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 18  COLUMN 01 
-               VALUE  " �".
+               VALUE  " |".
            05  LINE 18  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 19  COLUMN 01 
-               VALUE  " �".
+               VALUE  " |".
            05  LINE 19  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 20  COLUMN 01 
-               VALUE  " �".
+               VALUE  " |".
            05  LINE 20  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 21  COLUMN 01 
-               VALUE  " �".
+               VALUE  " |".
            05  LINE 21  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 22  COLUMN 01 
-               VALUE  " �".
+               VALUE  " |".
            05  LINE 22  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 23  COLUMN 01 
-               VALUE  " � MENSAGEM:".
+               VALUE  " | MENSAGEM:".
            05  LINE 23  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 24  COLUMN 01 
-               VALUE  " 藩様様様様様様様様様様様様様様様様様様�".
+               VALUE  " +------------------|".
            05  LINE 24  COLUMN 41 
-               VALUE  "様様様様様様様様様様様様様様様様様様様夕".
+               VALUE  "-------------------+".
            05  PRM
                LINE 05  COLUMN 10  PIC 9(05)
                USING  RM
                HIGHLIGHT.
+           05  TDISCIPLINA
+               LINE 06  COLUMN 15  PIC X(03)
+               USING  DISCIPLINA
+               HIGHLIGHT.
            05  TNOME
                LINE 07  COLUMN 10  PIC X(30)
                USING  NOME
@@ -189,6 +296,14 @@
                LINE 13  COLUMN 22  PIC 99,9
                USING  NOTA2
                HIGHLIGHT.
+           05  TNOTA3
+               LINE 14  COLUMN 10  PIC 99,9
+               USING  NOTA3
+               HIGHLIGHT.
+           05  TNOTA4
+               LINE 14  COLUMN 22  PIC 99,9
+               USING  NOTA4
+               HIGHLIGHT.
            05  TFALTA1
                LINE 15  COLUMN 11  PIC 9(02)
                USING  FALTA1
@@ -197,12 +312,54 @@
                LINE 15  COLUMN 23  PIC 9(02)
                USING  FALTA2
                HIGHLIGHT.
+           05  TFALTA3
+               LINE 16  COLUMN 11  PIC 9(02)
+               USING  FALTA3
+               HIGHLIGHT.
+           05  TFALTA4
+               LINE 16  COLUMN 23  PIC 9(02)
+               USING  FALTA4
+               HIGHLIGHT.
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
 
        INICIO.
       *
+       INC-OPU0.
+           OPEN I-O CADUSUARIO
+           IF ST-USU NOT = "00"
+               IF ST-USU = "30"
+                      OPEN OUTPUT CADUSUARIO
+                      CLOSE CADUSUARIO
+                      MOVE "*** ARQUIVO CADUSUARIO SENDO CRIADO **"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OPU0
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADUSUARIO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+       INC-LOGIN.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (10, 20) "LOGIN : "
+                DISPLAY (12, 20) "SENHA : "
+                ACCEPT (10, 29) USU-LOGIN
+                ACCEPT (12, 29) W-SENHA-DIG WITH UPDATE
+                READ CADUSUARIO
+                   INVALID KEY
+                      MOVE "*** USUARIO NAO CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-LOGIN.
+                IF USU-SENHA NOT = W-SENHA-DIG
+                   MOVE "*** SENHA INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-LOGIN.
+                MOVE USU-LOGIN TO W-OPERADOR
+                CLOSE CADUSUARIO.
        INC-OP0.
            OPEN I-O CADNOTA
            IF ST-ERRO NOT = "00"
@@ -218,38 +375,94 @@
                       GO TO ROT-FIM
            ELSE
                NEXT SENTENCE.
+       INC-OP1.
+           OPEN EXTEND CADJRN
+           IF ST-JRN NOT = "00"
+                      OPEN OUTPUT CADJRN
+                      CLOSE CADJRN
+                      OPEN EXTEND CADJRN.
+       INC-OP2.
+           OPEN I-O CADCKPT
+           IF ST-CKPT NOT = "00"
+               IF ST-CKPT = "30"
+                      OPEN OUTPUT CADCKPT
+                      CLOSE CADCKPT
+                      OPEN I-O CADCKPT
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCKPT" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       INC-OPM.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (10, 20) "1 - MANUTENCAO        2 - CONSULTA"
+                DISPLAY (12, 20) "OPCAO : "
+                ACCEPT (12, 28) W-OPCAO
+                IF W-OPCAO = "1"
+                   MOVE "M" TO W-MODO
+                ELSE
+                   IF W-OPCAO = "2"
+                      MOVE "C" TO W-MODO
+                   ELSE
+                      GO TO INC-OPM.
+       CKPT-INI.
+                MOVE W-CKPT-PROG TO CKPT-PROGRAMA
+                READ CADCKPT
+                     INVALID KEY NEXT SENTENCE
+                     NOT INVALID KEY
+                        MOVE CKPT-CHAVE TO W-CKPT-MSG-CHAVE
+                        MOVE W-CKPT-MSG TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM.
        INC-001.
                 MOVE ZEROS  TO RM NOTAS NASCIMENTO FALTAS MEDIA
-                MOVE SPACES TO  NOME SEXO SITUACAO.
-                DISPLAY TELA1.  
-                
+                MOVE SPACES TO  NOME SEXO SITUACAO OPERADOR DISCIPLINA.
+                DISPLAY TELA1.
+
        INC-002.
+                DISPLAY (23, 12) "ESC=SAIR        F4=BOLETIM DO ALUNO"
                 ACCEPT  PRM
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02
-                   CLOSE CADNOTA
+                   CLOSE CADNOTA CADJRN CADCKPT
                    GO TO ROT-FIM.
+                IF W-ACT = 05
+                   GO TO BOLETIM-INI.
                 IF RM  = ZEROS
                    MOVE "*** RM INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-002.
-                
+       INC-002D.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                ACCEPT  TDISCIPLINA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF DISCIPLINA = SPACES
+                   MOVE "*** DISCIPLINA INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002D.
+
        LER-CLIENTE01.
                 MOVE 0 TO W-SEL
                 READ CADNOTA
                 IF ST-ERRO NOT = "23"
                    IF ST-ERRO = "00"
                       DISPLAY  PRM
+                      DISPLAY   TDISCIPLINA
                       DISPLAY   TNOME
                       DISPLAY   TSEXO
                       DISPLAY   TNASCIMENTO
                       DISPLAY   TNOTA1
                       DISPLAY   TNOTA2
+                      DISPLAY   TNOTA3
+                      DISPLAY   TNOTA4
                       DISPLAY   TFALTA1
                       DISPLAY   TFALTA2
+                      DISPLAY   TFALTA3
+                      DISPLAY   TFALTA4
 
                       MOVE "*** RM JA CADASTRADO ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE REGNOTA TO W-JRN-ANTES-SV
                       MOVE 1 TO W-SEL
                       GO TO ACE-001
                    ELSE
@@ -257,8 +470,13 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                 ELSE
-                   NEXT SENTENCE.
-       
+                   IF W-MODO = "C"
+                      MOVE "*** REGISTRO NAO ENCONTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-002D
+                   ELSE
+                      NEXT SENTENCE.
+
        INC-003.
                 ACCEPT TNOME
                 ACCEPT W-ACT FROM ESCAPE KEY
@@ -281,6 +499,16 @@
                 IF W-ACT = 02 GO TO INC-003.
        INC-005.
                 ACCEPT TNASCIMENTO
+                PERFORM VALIDA-NASC THRU VALIDA-NASC-FIM
+                IF W-DATAVALIDA = "S"
+                   PERFORM VALIDA-IDADE THRU VALIDA-IDADE-FIM.
+                IF W-DATAVALIDA = "N"
+                   MOVE "*** DATA DE NASCIMENTO INVALIDA/IDADE"
+                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO NASCIMENTO
+                   DISPLAY TNASCIMENTO
+                   GO TO INC-005.
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-004.
 
@@ -296,7 +524,7 @@
                    GO TO INC-006.
 		IF W-ACT = 02 GO TO INC-005.
 
-       INC-007.
+       INC-0061.
                 ACCEPT TNOTA2
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF NOTA2 > 10,0
@@ -304,14 +532,36 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    MOVE ZEROS TO NOTA2
                    DISPLAY TNOTA2
+                   GO TO INC-0061.
+                IF W-ACT = 02 GO TO INC-006.
+
+       INC-0062.
+                ACCEPT TNOTA3
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF NOTA3 > 10,0
+                   MOVE "***NOTA INVALIDA***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO NOTA3
+                   DISPLAY TNOTA3
+                   GO TO INC-0062.
+                IF W-ACT = 02 GO TO INC-0061.
+
+       INC-007.
+                ACCEPT TNOTA4
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF NOTA4 > 10,0
+                   MOVE "***NOTA INVALIDA***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO NOTA4
+                   DISPLAY TNOTA4
                    GO TO INC-007.
-                COMPUTE MEDIA = (NOTA1 + NOTA2) / 2.
+                COMPUTE MEDIA = (NOTA1 + NOTA2 + NOTA3 + NOTA4) / 4.
                 DISPLAY (09, 50) "MEDIA:"
                 MOVE MEDIA TO MEDIAMASC
                 DISPLAY (09, 57) MEDIAMASC
 
-                IF W-ACT = 02 GO TO INC-006.
-                
+                IF W-ACT = 02 GO TO INC-0062.
+
 
        INC-008.
                 ACCEPT TFALTA1
@@ -324,7 +574,7 @@
                    GO TO INC-008.
 		IF W-ACT = 02 GO TO INC-007.
 
-       INC-009.
+       INC-0081.
                 ACCEPT TFALTA2
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF FALTA2 > 20
@@ -332,11 +582,33 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    MOVE ZEROS TO FALTA2
                    DISPLAY TFALTA2
+                   GO TO INC-0081.
+                IF W-ACT = 02 GO TO INC-008.
+
+       INC-0082.
+                ACCEPT TFALTA3
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF FALTA3 > 20
+                   MOVE "***Nro DE FALTAS INVALIDA***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO FALTA3
+                   DISPLAY TFALTA3
+                   GO TO INC-0082.
+                IF W-ACT = 02 GO TO INC-0081.
+
+       INC-009.
+                ACCEPT TFALTA4
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF FALTA4 > 20
+                   MOVE "***Nro DE FALTAS INVALIDA***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO FALTA4
+                   DISPLAY TFALTA4
                    GO TO INC-009.
-                COMPUTE SOMAFALTAS = FALTA1 + FALTA2.
+                COMPUTE SOMAFALTAS = FALTA1 + FALTA2 + FALTA3 + FALTA4.
                 DISPLAY (10, 50) "TOTAL DE FALTAS:"
                 DISPLAY (10, 67) SOMAFALTAS
-		IF W-ACT = 02 GO TO INC-008.
+		IF W-ACT = 02 GO TO INC-0082.
 
                                               
 		
@@ -386,8 +658,16 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                MOVE W-OPERADOR TO OPERADOR
                 WRITE REGNOTA
                 IF ST-ERRO = "00" OR "02"
+                      MOVE RM-DISC TO W-JRN-CHAVE
+                      MOVE SPACES TO W-JRN-ANTES
+                      MOVE REGNOTA TO W-JRN-DEPOIS
+                      MOVE "CADNOTA" TO W-JRN-ARQUIVO
+                      MOVE "INCLUSAO" TO W-JRN-OPERACAO
+                      PERFORM GRAVA-JORNAL THRU GRAVA-JORNAL-FIM
+                      PERFORM GRAVA-CKPT THRU GRAVA-CKPT-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -406,6 +686,13 @@
       *****************************************
       *
        ACE-001.
+                IF W-MODO = "C"
+                   DISPLAY (23, 12)
+                        "MODO CONSULTA - TECLE ENTER PARA VOLTAR : "
+                   ACCEPT (23, 55) W-OPCAO
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS
+                   GO TO INC-002.
                 DISPLAY (23, 12)
                      "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
                 ACCEPT (23, 55) W-OPCAO
@@ -432,8 +719,16 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
+                MOVE REGNOTA TO W-JRN-ANTES-SV
                 DELETE CADNOTA RECORD
                 IF ST-ERRO = "00"
+                   MOVE RM-DISC TO W-JRN-CHAVE
+                   MOVE W-JRN-ANTES-SV TO W-JRN-ANTES
+                   MOVE SPACES TO W-JRN-DEPOIS
+                   MOVE "CADNOTA" TO W-JRN-ARQUIVO
+                   MOVE "EXCLUSAO" TO W-JRN-OPERACAO
+                   PERFORM GRAVA-JORNAL THRU GRAVA-JORNAL-FIM
+                   PERFORM GRAVA-CKPT THRU GRAVA-CKPT-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -455,8 +750,16 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                MOVE W-OPERADOR TO OPERADOR
                 REWRITE REGNOTA
                 IF ST-ERRO = "00" OR "02"
+                   MOVE RM-DISC TO W-JRN-CHAVE
+                   MOVE W-JRN-ANTES-SV TO W-JRN-ANTES
+                   MOVE REGNOTA TO W-JRN-DEPOIS
+                   MOVE "CADNOTA" TO W-JRN-ARQUIVO
+                   MOVE "ALTERACAO" TO W-JRN-OPERACAO
+                   PERFORM GRAVA-JORNAL THRU GRAVA-JORNAL-FIM
+                   PERFORM GRAVA-CKPT THRU GRAVA-CKPT-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -464,6 +767,140 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      **********************************
+      * ROTINA DE BOLETIM DO ALUNO     *
+      * (TODAS AS DISCIPLINAS DO RM)   *
+      **********************************
+      *
+       BOLETIM-INI.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (03, 15) "BOLETIM DO ALUNO - TODAS AS"
+                DISPLAY (04, 15) "DISCIPLINAS"
+                DISPLAY (05, 05) "RM : "
+                MOVE ZEROS TO W-RM-BUSCA
+                ACCEPT  (05, 10) W-RM-BUSCA
+                MOVE W-RM-BUSCA TO RM
+                MOVE LOW-VALUES TO DISCIPLINA
+                START CADNOTA KEY IS NOT LESS THAN RM-DISC
+                     INVALID KEY
+                        MOVE "*** RM NAO ENCONTRADO ***" TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO INC-002.
+                DISPLAY (07, 05)
+                  "DISC   N1   N2   N3   N4   MEDIA  SITUACAO".
+       BOL-LINHA1.
+                READ CADNOTA NEXT RECORD
+                     AT END
+                        MOVE "*** RM NAO ENCONTRADO ***" TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO BOL-FIM.
+                IF RM NOT = W-RM-BUSCA
+                   MOVE "*** RM NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO BOL-FIM.
+                DISPLAY (08, 05) DISCIPLINA
+                MOVE NOTA1 TO W-BOL-MASC
+                DISPLAY (08, 11) W-BOL-MASC
+                MOVE NOTA2 TO W-BOL-MASC
+                DISPLAY (08, 16) W-BOL-MASC
+                MOVE NOTA3 TO W-BOL-MASC
+                DISPLAY (08, 21) W-BOL-MASC
+                MOVE NOTA4 TO W-BOL-MASC
+                DISPLAY (08, 26) W-BOL-MASC
+                MOVE MEDIA TO W-BOL-MASC
+                DISPLAY (08, 32) W-BOL-MASC
+                DISPLAY (08, 39) SITUACAO.
+       BOL-LINHA2.
+                READ CADNOTA NEXT RECORD
+                     AT END GO TO BOL-FIM.
+                IF RM NOT = W-RM-BUSCA GO TO BOL-FIM.
+                DISPLAY (09, 05) DISCIPLINA
+                MOVE NOTA1 TO W-BOL-MASC
+                DISPLAY (09, 11) W-BOL-MASC
+                MOVE NOTA2 TO W-BOL-MASC
+                DISPLAY (09, 16) W-BOL-MASC
+                MOVE NOTA3 TO W-BOL-MASC
+                DISPLAY (09, 21) W-BOL-MASC
+                MOVE NOTA4 TO W-BOL-MASC
+                DISPLAY (09, 26) W-BOL-MASC
+                MOVE MEDIA TO W-BOL-MASC
+                DISPLAY (09, 32) W-BOL-MASC
+                DISPLAY (09, 39) SITUACAO.
+       BOL-LINHA3.
+                READ CADNOTA NEXT RECORD
+                     AT END GO TO BOL-FIM.
+                IF RM NOT = W-RM-BUSCA GO TO BOL-FIM.
+                DISPLAY (10, 05) DISCIPLINA
+                MOVE NOTA1 TO W-BOL-MASC
+                DISPLAY (10, 11) W-BOL-MASC
+                MOVE NOTA2 TO W-BOL-MASC
+                DISPLAY (10, 16) W-BOL-MASC
+                MOVE NOTA3 TO W-BOL-MASC
+                DISPLAY (10, 21) W-BOL-MASC
+                MOVE NOTA4 TO W-BOL-MASC
+                DISPLAY (10, 26) W-BOL-MASC
+                MOVE MEDIA TO W-BOL-MASC
+                DISPLAY (10, 32) W-BOL-MASC
+                DISPLAY (10, 39) SITUACAO.
+       BOL-LINHA4.
+                READ CADNOTA NEXT RECORD
+                     AT END GO TO BOL-FIM.
+                IF RM NOT = W-RM-BUSCA GO TO BOL-FIM.
+                DISPLAY (11, 05) DISCIPLINA
+                MOVE NOTA1 TO W-BOL-MASC
+                DISPLAY (11, 11) W-BOL-MASC
+                MOVE NOTA2 TO W-BOL-MASC
+                DISPLAY (11, 16) W-BOL-MASC
+                MOVE NOTA3 TO W-BOL-MASC
+                DISPLAY (11, 21) W-BOL-MASC
+                MOVE NOTA4 TO W-BOL-MASC
+                DISPLAY (11, 26) W-BOL-MASC
+                MOVE MEDIA TO W-BOL-MASC
+                DISPLAY (11, 32) W-BOL-MASC
+                DISPLAY (11, 39) SITUACAO.
+       BOL-LINHA5.
+                READ CADNOTA NEXT RECORD
+                     AT END GO TO BOL-FIM.
+                IF RM NOT = W-RM-BUSCA GO TO BOL-FIM.
+                DISPLAY (12, 05) DISCIPLINA
+                MOVE NOTA1 TO W-BOL-MASC
+                DISPLAY (12, 11) W-BOL-MASC
+                MOVE NOTA2 TO W-BOL-MASC
+                DISPLAY (12, 16) W-BOL-MASC
+                MOVE NOTA3 TO W-BOL-MASC
+                DISPLAY (12, 21) W-BOL-MASC
+                MOVE NOTA4 TO W-BOL-MASC
+                DISPLAY (12, 26) W-BOL-MASC
+                MOVE MEDIA TO W-BOL-MASC
+                DISPLAY (12, 32) W-BOL-MASC
+                DISPLAY (12, 39) SITUACAO.
+       BOL-LINHA6.
+                READ CADNOTA NEXT RECORD
+                     AT END GO TO BOL-FIM.
+                IF RM NOT = W-RM-BUSCA GO TO BOL-FIM.
+                DISPLAY (13, 05) DISCIPLINA
+                MOVE NOTA1 TO W-BOL-MASC
+                DISPLAY (13, 11) W-BOL-MASC
+                MOVE NOTA2 TO W-BOL-MASC
+                DISPLAY (13, 16) W-BOL-MASC
+                MOVE NOTA3 TO W-BOL-MASC
+                DISPLAY (13, 21) W-BOL-MASC
+                MOVE NOTA4 TO W-BOL-MASC
+                DISPLAY (13, 26) W-BOL-MASC
+                MOVE MEDIA TO W-BOL-MASC
+                DISPLAY (13, 32) W-BOL-MASC
+                DISPLAY (13, 39) SITUACAO.
+       BOL-LINHA7.
+                READ CADNOTA NEXT RECORD
+                     AT END GO TO BOL-FIM.
+                IF RM NOT = W-RM-BUSCA GO TO BOL-FIM.
+                DISPLAY (15, 05)
+                  "*** EXISTEM MAIS DISCIPLINAS NAO EXIBIDAS ***".
+       BOL-FIM.
+                DISPLAY (22, 05) "TECLE ENTER PARA VOLTAR"
+                ACCEPT  (22, 30) W-OPCAO
+                GO TO INC-001.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
@@ -478,19 +915,95 @@
                 STOP RUN.
       *
       **********************
+      * ROTINA DE VALIDACAO DE DATA *
+      **********************
+      *
+       VALIDA-NASC.
+                MOVE "S" TO W-DATAVALIDA
+                IF MES < 1 OR MES > 12
+                   MOVE "N" TO W-DATAVALIDA
+                   GO TO VALIDA-NASC-FIM.
+                MOVE W-DIASMES (MES) TO W-MAXDIA
+                IF MES = 2
+                   DIVIDE ANO BY 4 GIVING W-TEMP REMAINDER W-REM4
+                   DIVIDE ANO BY 100 GIVING W-TEMP REMAINDER W-REM100
+                   DIVIDE ANO BY 400 GIVING W-TEMP REMAINDER W-REM400
+                   IF W-REM4 = 0 AND (W-REM100 NOT = 0 OR W-REM400 = 0)
+                      MOVE 29 TO W-MAXDIA.
+                IF DIA < 1 OR DIA > W-MAXDIA OR ANO < 1900
+                   MOVE "N" TO W-DATAVALIDA.
+       VALIDA-NASC-FIM.
+                EXIT.
+      *
+      **********************************
+      * ROTINA DE VALIDACAO DE IDADE   *
+      **********************************
+      *
+       VALIDA-IDADE.
+                ACCEPT W-HOJE FROM DATE YYYYMMDD
+                COMPUTE W-IDADE = W-HOJE-ANO - ANO
+                IF W-HOJE-MES < MES OR
+                  (W-HOJE-MES = MES AND W-HOJE-DIA < DIA)
+                   SUBTRACT 1 FROM W-IDADE.
+                IF W-IDADE < 14 OR W-IDADE > 100
+                   MOVE "N" TO W-DATAVALIDA.
+       VALIDA-IDADE-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE JORNAL   *
+      **********************
+      *
+       GRAVA-JORNAL.
+                ACCEPT W-JRN-DATA FROM DATE YYYYMMDD
+                MOVE W-OPERADOR TO W-JRN-OPERADOR
+                WRITE REGJRN FROM W-REGJRN.
+       GRAVA-JORNAL-FIM.
+                EXIT.
+      *
+      **********************************
+      * ROTINA DE CHECKPOINT DE LOTE   *
+      **********************************
+      *
+       GRAVA-CKPT.
+                MOVE W-CKPT-PROG TO CKPT-PROGRAMA
+                READ CADCKPT
+                     INVALID KEY NEXT SENTENCE
+                     NOT INVALID KEY NEXT SENTENCE
+                MOVE W-CKPT-PROG TO CKPT-PROGRAMA
+                MOVE RM-DISC     TO CKPT-CHAVE
+                ACCEPT CKPT-DATA FROM DATE YYYYMMDD
+                IF ST-CKPT = "23"
+                   WRITE REGCKPT
+                ELSE
+                   REWRITE REGCKPT.
+       GRAVA-CKPT-FIM.
+                EXIT.
+      *
+      **********************
       * ROTINA DE MENSAGEM *
       **********************
       *
        ROT-MENS.
-                MOVE ZEROS TO W-CONT.
+                ACCEPT W-TEMPOINI FROM TIME
+                COMPUTE W-SEGINI = ((W-TI-HH * 60 + W-TI-MM) * 60 +
+                          W-TI-SS) * 100 + W-TI-CC.
        ROT-MENS1.
                DISPLAY (23, 12) MENS.
        ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 300000
+                ACCEPT W-TEMPOATU FROM TIME
+                COMPUTE W-SEGATU = ((W-TA-HH * 60 + W-TA-MM) * 60 +
+                          W-TA-SS) * 100 + W-TA-CC
+                IF W-SEGATU < W-SEGINI
+                   COMPUTE W-SEGDIF = (8640000 + W-SEGATU) - W-SEGINI
+                ELSE
+                   COMPUTE W-SEGDIF = W-SEGATU - W-SEGINI.
+                IF W-SEGDIF < 150
                    GO TO ROT-MENS2
                 ELSE
                    DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.
\ No newline at end of file
+       FIM-ROT-TEMPO.
+                EXIT.
+
\ No newline at end of file
