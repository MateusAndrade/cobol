@@ -18,6 +18,31 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS DENOMINACAO
                                WITH DUPLICATES.
+       SELECT CADSAL ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS SALCODIGO
+                    FILE STATUS  IS ST-SAL
+                    ALTERNATE RECORD KEY IS SALDENOM
+                               WITH DUPLICATES.
+       SELECT CADESCO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS ESCCODIGO
+                    FILE STATUS  IS ST-ESC
+                    ALTERNATE RECORD KEY IS ESCDENOM
+                               WITH DUPLICATES.
+       SELECT CADJRN ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-JRN.
+       SELECT CADHIST ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-HIST.
+       SELECT CADCKPT ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CKPT-PROGRAMA
+                    FILE STATUS  IS ST-CKPT.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -32,7 +57,46 @@
       		03 SALARIO-BASE        PIC 9(6)V99.
                 03 NIVEL-ESCOLARIDADE  PIC 9(1).
                 03 FILLER              PIC X(31).
-0		
+      *
+       FD CADSAL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADSAL.DAT".
+       01 REGSAL.
+                03 SALCODIGO    PIC X(01).
+                03 SALDENOM     PIC X(25).
+                03 FILLER       PIC X(24).
+      *
+       FD CADESCO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESCO.DAT".
+       01 REGESCO.
+                03 ESCCODIGO    PIC 9(01).
+                03 ESCDENOM     PIC X(25).
+                03 FILLER       PIC X(24).
+      *
+       FD CADJRN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADJRN.TXT".
+       01 REGJRN                  PIC X(351).
+      *
+       FD CADHIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARGO-HIST.TXT".
+       01 REGHIST.
+                03 HIST-CODIGO           PIC 9(03).
+                03 HIST-DATA             PIC 9(08).
+                03 HIST-SALARIO-ANTERIOR PIC 9(6)V99.
+                03 HIST-SALARIO-NOVO     PIC 9(6)V99.
+                03 FILLER                PIC X(23).
+      *
+       FD CADCKPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCKPT.DAT".
+       01 REGCKPT.
+                03 CKPT-PROGRAMA     PIC X(08).
+                03 CKPT-CHAVE        PIC X(15).
+                03 CKPT-DATA         PIC 9(08).
+                03 FILLER            PIC X(19).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -40,134 +104,144 @@
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-SAL       PIC X(02) VALUE "00".
+       77 ST-ESC       PIC X(02) VALUE "00".
+       77 ST-JRN       PIC X(02) VALUE "00".
+       77 ST-HIST      PIC X(02) VALUE "00".
+       77 ST-CKPT      PIC X(02) VALUE "00".
+       77 W-CKPT-PROG  PIC X(08) VALUE "FP201612".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
-       01 TIPO-SALARIOT         PIC X(25) VALUE SPACES.
-       01 ESCOLARIDADET         PIC X(25) VALUE SPACES.
-       01 INDX         PIC 9(03) VALUE ZEROS.
-       01 TABSAL. 
-           03 TABSAL1      PIC X(25) VALUE "HORISTA       ".
-           03 TABSAL2      PIC X(25) VALUE "DIARISTA        ".
-           03 TABSAL3      PIC X(25) VALUE "MENSALISTA       ".
-           03 TABSAL4      PIC X(25) VALUE "TAREFEIRO       ".
-           03 TABSAL5      PIC X(25) VALUE "COMISSIONARIO    ".
-       01 TABCC     REDEFINES TABSAL.
-           03 TABCC1       PIC X(25) OCCURS 5 TIMES.
-
-       01 TABESCO. 
-           03 TABESCO1      PIC X(25) VALUE "ANALFABETO ".
-           03 TABESCO2      PIC X(25) VALUE "FUNDAMENTAL INCOMPLETO ".
-           03 TABESCO3      PIC X(25) VALUE "FUNDAMENTAL COMPLETO  ".
-           03 TABESCO4      PIC X(25) VALUE "MEDIO INCOMPLETO ".
-           03 TABESCO5      PIC X(25) VALUE "MEDIO COMPLETO    ".
-           03 TABESCO6      PIC X(25) VALUE "SUPERIOR INCOMPLETO ".
-           03 TABESCO7      PIC X(25) VALUE "SUPERIOR COMPLETO ".
-           03 TABESCO8      PIC X(25) VALUE "POS-GRADUACAO INCOMPLETO ".
-           03 TABESCO9      PIC X(25) VALUE "POS-GRADUACAO COMPLETO".
-       01 TABCCC     REDEFINES TABESCO.
-           03 TABCCC1       PIC X(25) OCCURS 9 TIMES.
+       01 W-CKPT-MSG.
+           03 FILLER             PIC X(26)
+                                  VALUE "ULTIMO CODIGO PROCESSADO: ".
+           03 W-CKPT-MSG-CHAVE   PIC X(15).
+       01  W-REGJRN.
+           03  W-JRN-DATA      PIC 9(08).
+           03  W-JRN-ARQUIVO   PIC X(08).
+           03  W-JRN-OPERACAO  PIC X(10).
+           03  W-JRN-CHAVE     PIC X(15).
+           03  W-JRN-ANTES     PIC X(150).
+           03  W-JRN-DEPOIS    PIC X(150).
+           03  W-JRN-OPERADOR  PIC X(10).
+       01  W-JRN-ANTES-SV      PIC X(150) VALUE SPACES.
+       01  W-SALARIO-ANTES     PIC 9(6)V99 VALUE ZEROS.
+       01  W-TEMPOINI.
+           03  W-TI-HH     PIC 9(02).
+           03  W-TI-MM     PIC 9(02).
+           03  W-TI-SS     PIC 9(02).
+           03  W-TI-CC     PIC 9(02).
+       01  W-TEMPOATU.
+           03  W-TA-HH     PIC 9(02).
+           03  W-TA-MM     PIC 9(02).
+           03  W-TA-SS     PIC 9(02).
+           03  W-TA-CC     PIC 9(02).
+       01  W-SEGINI        PIC 9(07) VALUE ZEROS.
+       01  W-SEGATU        PIC 9(07) VALUE ZEROS.
+       01  W-SEGDIF        PIC 9(07) VALUE ZEROS.
+       01  W-MODO          PIC X(01) VALUE "M".
 
        SCREEN SECTION.
 
        01  TELAFP.
            05  BLANK SCREEN.
            05  LINE 01  COLUMN 01 
-               VALUE  "浜様様様様様様様様様様様様様様様様様様様".
+               VALUE  "+-------------------".
            05  LINE 01  COLUMN 41 
-               VALUE  "様様様様様様様様様様様様様様様様様様様融".
+               VALUE  "-------------------+".
            05  LINE 02  COLUMN 01 
-               VALUE  "�                           CADASTRO DE".
+               VALUE  "|                           CADASTRO DE".
            05  LINE 02  COLUMN 41 
-               VALUE  "CARGOS                                 �".
+               VALUE  "CARGOS                                 |".
            05  LINE 03  COLUMN 01 
-               VALUE  "�".
+               VALUE  "|".
            05  LINE 03  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 04  COLUMN 01 
-               VALUE  "� CODIGO:".
+               VALUE  "| CODIGO:".
            05  LINE 04  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 05  COLUMN 01 
-               VALUE  "�".
+               VALUE  "|".
            05  LINE 05  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 06  COLUMN 01 
-               VALUE  "� DENOMINACAO:".
+               VALUE  "| DENOMINACAO:".
            05  LINE 06  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 07  COLUMN 01 
-               VALUE  "�".
+               VALUE  "|".
            05  LINE 07  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 08  COLUMN 01 
-               VALUE  "� TIPO DE SALARIO:".
+               VALUE  "| TIPO DE SALARIO:".
            05  LINE 08  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 09  COLUMN 01 
-               VALUE  "�".
+               VALUE  "|".
            05  LINE 09  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 10  COLUMN 01 
-               VALUE  "� SALARIO BASE:".
+               VALUE  "| SALARIO BASE:".
            05  LINE 10  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 11  COLUMN 01 
-               VALUE  "�".
+               VALUE  "|".
            05  LINE 11  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 12  COLUMN 01 
-               VALUE  "� NIVEL DE ESCOLARIDADE:".
+               VALUE  "| NIVEL DE ESCOLARIDADE:".
            05  LINE 12  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 13  COLUMN 01 
-               VALUE  "�".
+               VALUE  "|".
            05  LINE 13  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 14  COLUMN 01 
-               VALUE  "�".
+               VALUE  "|".
            05  LINE 14  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 15  COLUMN 01 
-               VALUE  "�".
+               VALUE  "|".
            05  LINE 15  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 16  COLUMN 01 
-               VALUE  "�".
+               VALUE  "|".
            05  LINE 16  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 17  COLUMN 01 
-               VALUE  "�".
+               VALUE  "|".
            05  LINE 17  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 18  COLUMN 01 
-               VALUE  "�".
+               VALUE  "|".
            05  LINE 18  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 19  COLUMN 01 
-               VALUE  "�".
+               VALUE  "|".
            05  LINE 19  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 20  COLUMN 01 
-               VALUE  "�".
+               VALUE  "|".
            05  LINE 20  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 21  COLUMN 01 
-               VALUE  "�".
+               VALUE  "|".
            05  LINE 21  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 22  COLUMN 01 
-               VALUE  "�".
+               VALUE  "|".
            05  LINE 22  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 23  COLUMN 01 
-               VALUE  "�".
+               VALUE  "|".
            05  LINE 23  COLUMN 41 
-               VALUE  "                                       �".
+               VALUE  "                                       |".
            05  LINE 24  COLUMN 01 
-               VALUE  "藩様様様様様様様様様様様様様様様様様様様".
+               VALUE  "+-------------------".
            05  LINE 24  COLUMN 41 
-               VALUE  "様様様様様様様様様様様様様様様様様様様夕".
+               VALUE  "--------------------".
            05  TCODIGO
                LINE 04  COLUMN 10  PIC 9(03)
                USING  CODIGO
@@ -208,17 +282,93 @@
                       GO TO ROT-FIM
            ELSE
                NEXT SENTENCE.
+       INC-OP1.
+           OPEN I-O CADSAL
+           IF ST-SAL NOT = "00"
+               IF ST-SAL = "30"
+                      OPEN OUTPUT CADSAL
+                      CLOSE CADSAL
+                      MOVE "*** ARQUIVO CADSAL SENDO CRIADO **" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP1
+              ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADSAL" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+       INC-OP2.
+           OPEN I-O CADESCO
+           IF ST-ESC NOT = "00"
+               IF ST-ESC = "30"
+                      OPEN OUTPUT CADESCO
+                      CLOSE CADESCO
+                      MOVE "*** ARQUIVO CADESCO SENDO CRIADO **" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP2
+              ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADESCO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+       INC-OP3.
+           OPEN EXTEND CADJRN
+           IF ST-JRN NOT = "00"
+                      OPEN OUTPUT CADJRN
+                      CLOSE CADJRN
+                      OPEN EXTEND CADJRN.
+       INC-OP4.
+           OPEN EXTEND CADHIST
+           IF ST-HIST NOT = "00"
+                      OPEN OUTPUT CADHIST
+                      CLOSE CADHIST
+                      OPEN EXTEND CADHIST.
+       INC-OP5.
+           OPEN I-O CADCKPT
+           IF ST-CKPT NOT = "00"
+               IF ST-CKPT = "30"
+                      OPEN OUTPUT CADCKPT
+                      CLOSE CADCKPT
+                      OPEN I-O CADCKPT
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCKPT" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       INC-OPM.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (10, 20) "1 - MANUTENCAO        2 - CONSULTA"
+                DISPLAY (12, 20) "OPCAO : "
+                ACCEPT (12, 28) W-OPCAO
+                IF W-OPCAO = "1"
+                   MOVE "M" TO W-MODO
+                ELSE
+                   IF W-OPCAO = "2"
+                      MOVE "C" TO W-MODO
+                   ELSE
+                      GO TO INC-OPM.
+       CKPT-INI.
+                MOVE W-CKPT-PROG TO CKPT-PROGRAMA
+                READ CADCKPT
+                     INVALID KEY NEXT SENTENCE
+                     NOT INVALID KEY
+                        MOVE CKPT-CHAVE TO W-CKPT-MSG-CHAVE
+                        MOVE W-CKPT-MSG TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM.
        INC-001.
                 MOVE ZEROS TO CODIGO SALARIO-BASE NIVEL-ESCOLARIDADE
                 MOVE SPACES TO DENOMINACAO TIPO-SALARIO.
                 DISPLAY TELAFP.
 
        INC-002.
+                DISPLAY (23, 12) "ESC=SAIR        F4=BUSCA POR NOME"
                 ACCEPT TCODIGO
                 ACCEPT W-ACT FROM ESCAPE KEY
                  IF W-ACT = 02
-                   CLOSE CADCARGO
+                   CLOSE CADCARGO CADSAL CADESCO CADJRN CADHIST CADCKPT
                    GO TO ROT-FIM.
+                IF W-ACT = 05
+                   GO TO INC-BUSCA.
                 IF CODIGO  = 0
                    MOVE "*** CADCARGO  INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -232,6 +382,8 @@
                       DISPLAY TELAFP
                       MOVE "*** CARGO JA CADASTRADO ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE REGCARGO TO W-JRN-ANTES-SV
+                      MOVE SALARIO-BASE TO W-SALARIO-ANTES
                       MOVE 1 TO W-SEL
                       GO TO ACE-001
                    ELSE
@@ -239,28 +391,60 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                 ELSE
-                   NEXT SENTENCE.
-
+                   IF W-MODO = "C"
+                      MOVE "*** REGISTRO NAO ENCONTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-002
+                   ELSE
+                      NEXT SENTENCE.
+      *
+      **********************************
+      * BUSCA DE CARGO POR NOME        *
+      **********************************
+      *
+       INC-BUSCA.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                DISPLAY (23, 12) "NOME PARA BUSCA : "
+                MOVE SPACES TO DENOMINACAO
+                ACCEPT (23, 31) DENOMINACAO
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                READ CADCARGO KEY IS DENOMINACAO
+                     INVALID KEY
+                        MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO INC-002
+                     NOT INVALID KEY
+                        NEXT SENTENCE.
+                MOVE 0 TO W-SEL
+                DISPLAY TELAFP
+                MOVE REGCARGO TO W-JRN-ANTES-SV
+                MOVE SALARIO-BASE TO W-SALARIO-ANTES
+                MOVE "*** REGISTRO LOCALIZADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                MOVE 1 TO W-SEL
+                GO TO ACE-001.
+      *
        INC-003.
                 ACCEPT TDENOMINACAO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-002.
 
        INC-004.
-                ACCEPT TTIPO-SALARIO              
-                IF TIPO-SALARIO = "H"
-                   DISPLAY (8, 21) " - HORISTA".
-                IF TIPO-SALARIO = "D"
-                   DISPLAY (8, 21) " - DIARISTA".
-                IF TIPO-SALARIO = "M"
-                   DISPLAY (8, 21) " - MENSALISTA".
-                IF TIPO-SALARIO = "T"
-                   DISPLAY (8, 21) " - TAREFEIRO".
-                IF TIPO-SALARIO = "C"
-                   DISPLAY (8, 21) " - COMISSIONARIO"
-				ELSE
-                   MOVE "OPCAO INVALIDA" TO MENS.				
-                ACCEPT W-ACT FROM ESCAPE KEY              
+                ACCEPT TTIPO-SALARIO
+                MOVE TIPO-SALARIO TO SALCODIGO
+                READ CADSAL
+                     INVALID KEY
+                        MOVE "*** TIPO DE SALARIO INVALIDO ***" TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        MOVE SPACES TO TIPO-SALARIO
+                        DISPLAY TTIPO-SALARIO
+                        GO TO INC-004
+                     NOT INVALID KEY
+                        DISPLAY (8, 21) " - "
+                        DISPLAY (8, 24) SALDENOM.
+                ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-003.
 
        INC-005.
@@ -270,29 +454,20 @@
 
 
        INC-006.
-                ACCEPT TESCOLARIDADE              
-                IF NIVEL-ESCOLARIDADE = 1
-                   DISPLAY (10, 21) " - ANALFABETO".
-                IF NIVEL-ESCOLARIDADE = 2
-                   DISPLAY (10, 21) " - FUNDAMENTAL INCOMPLETO".
-                IF NIVEL-ESCOLARIDADE = 3
-                   DISPLAY (10, 21) " - FUNDAMENTAL COMPLETO".
-                IF NIVEL-ESCOLARIDADE = 4
-                   DISPLAY (10, 21) " - MEDIO INCOMPLETO".
-                IF NIVEL-ESCOLARIDADE = 5
-                   DISPLAY (10, 21) " - MEDIO COMPLETO".
-                IF NIVEL-ESCOLARIDADE = 6
-                   DISPLAY (10, 21) " - SUPERIOR INCOMPLETO".
-                IF NIVEL-ESCOLARIDADE = 7
-                   DISPLAY (10, 21) " - SUPERIOR COMPLETO".
-                IF NIVEL-ESCOLARIDADE = 8
-                   DISPLAY (10, 21) " - POS-GRADUACAO INCOMPLETO".
-                IF NIVEL-ESCOLARIDADE = 9
-                   DISPLAY (10, 21) " - POS-GRADUACAO COMPLETO".
-                IF NIVEL-ESCOLARIDADE = 0
-                   MOVE "OPCAO INVALIDA" TO MENS
-				   MOVE SPACES TO NIVEL-ESCOLARIDADE.
-                ACCEPT W-ACT FROM ESCAPE KEY              
+                ACCEPT TESCOLARIDADE
+                MOVE NIVEL-ESCOLARIDADE TO ESCCODIGO
+                READ CADESCO
+                     INVALID KEY
+                        MOVE "*** NIVEL DE ESCOLARIDADE INVALIDO ***"
+                                                             TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        MOVE ZEROS TO NIVEL-ESCOLARIDADE
+                        DISPLAY TESCOLARIDADE
+                        GO TO INC-006
+                     NOT INVALID KEY
+                        DISPLAY (10, 21) " - "
+                        DISPLAY (10, 24) ESCDENOM.
+                ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-003.
       *
                 IF W-SEL = 1
@@ -314,6 +489,13 @@
        INC-WR1.
                 WRITE REGCARGO
                 IF ST-ERRO = "00" OR "02"
+                      MOVE CODIGO TO W-JRN-CHAVE
+                      MOVE SPACES TO W-JRN-ANTES
+                      MOVE REGCARGO TO W-JRN-DEPOIS
+                      MOVE "CADCARGO" TO W-JRN-ARQUIVO
+                      MOVE "INCLUSAO" TO W-JRN-OPERACAO
+                      PERFORM GRAVA-JORNAL THRU GRAVA-JORNAL-FIM
+                      PERFORM GRAVA-CKPT THRU GRAVA-CKPT-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -332,6 +514,13 @@
       *****************************************
       *
        ACE-001.
+                IF W-MODO = "C"
+                   DISPLAY (23, 12)
+                        "MODO CONSULTA - TECLE ENTER PARA VOLTAR : "
+                   ACCEPT (23, 55) W-OPCAO
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS
+                   GO TO INC-002.
                 DISPLAY (23, 12)
                      "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
                 ACCEPT (23, 55) W-OPCAO
@@ -358,8 +547,16 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
+                MOVE REGCARGO TO W-JRN-ANTES-SV
                 DELETE CADCARGO RECORD
                 IF ST-ERRO = "00"
+                   MOVE CODIGO TO W-JRN-CHAVE
+                   MOVE W-JRN-ANTES-SV TO W-JRN-ANTES
+                   MOVE SPACES TO W-JRN-DEPOIS
+                   MOVE "CADCARGO" TO W-JRN-ARQUIVO
+                   MOVE "EXCLUSAO" TO W-JRN-OPERACAO
+                   PERFORM GRAVA-JORNAL THRU GRAVA-JORNAL-FIM
+                   PERFORM GRAVA-CKPT THRU GRAVA-CKPT-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -383,6 +580,15 @@
        ALT-RW1.
                 REWRITE REGCARGO
                 IF ST-ERRO = "00" OR "02"
+                   MOVE CODIGO TO W-JRN-CHAVE
+                   MOVE W-JRN-ANTES-SV TO W-JRN-ANTES
+                   MOVE REGCARGO TO W-JRN-DEPOIS
+                   MOVE "CADCARGO" TO W-JRN-ARQUIVO
+                   MOVE "ALTERACAO" TO W-JRN-OPERACAO
+                   PERFORM GRAVA-JORNAL THRU GRAVA-JORNAL-FIM
+                   IF SALARIO-BASE NOT = W-SALARIO-ANTES
+                      PERFORM GRAVA-HIST THRU GRAVA-HIST-FIM
+                   PERFORM GRAVA-CKPT THRU GRAVA-CKPT-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -405,20 +611,73 @@
                 STOP RUN.
       *
       **********************
+      * ROTINA DE JORNAL   *
+      **********************
+      *
+       GRAVA-JORNAL.
+                ACCEPT W-JRN-DATA FROM DATE YYYYMMDD
+                MOVE SPACES TO W-JRN-OPERADOR
+                WRITE REGJRN FROM W-REGJRN.
+       GRAVA-JORNAL-FIM.
+                EXIT.
+      *
+      **********************************
+      * ROTINA DE CHECKPOINT DE LOTE   *
+      **********************************
+      *
+       GRAVA-CKPT.
+                MOVE W-CKPT-PROG TO CKPT-PROGRAMA
+                READ CADCKPT
+                     INVALID KEY NEXT SENTENCE
+                     NOT INVALID KEY NEXT SENTENCE
+                MOVE W-CKPT-PROG TO CKPT-PROGRAMA
+                MOVE CODIGO      TO CKPT-CHAVE
+                ACCEPT CKPT-DATA FROM DATE YYYYMMDD
+                IF ST-CKPT = "23"
+                   WRITE REGCKPT
+                ELSE
+                   REWRITE REGCKPT.
+       GRAVA-CKPT-FIM.
+                EXIT.
+      *
+      **********************************
+      * ROTINA DE HISTORICO SALARIAL   *
+      **********************************
+      *
+       GRAVA-HIST.
+                MOVE CODIGO           TO HIST-CODIGO
+                MOVE W-SALARIO-ANTES  TO HIST-SALARIO-ANTERIOR
+                MOVE SALARIO-BASE     TO HIST-SALARIO-NOVO
+                ACCEPT HIST-DATA FROM DATE YYYYMMDD
+                WRITE REGHIST.
+       GRAVA-HIST-FIM.
+                EXIT.
+      *
+      **********************
       * ROTINA DE MENSAGEM *
       **********************
       *
        ROT-MENS.
-                MOVE ZEROS TO W-CONT.
+                ACCEPT W-TEMPOINI FROM TIME
+                COMPUTE W-SEGINI = ((W-TI-HH * 60 + W-TI-MM) * 60 +
+                          W-TI-SS) * 100 + W-TI-CC.
        ROT-MENS1.
                DISPLAY (23, 12) MENS.
        ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 30000
+                ACCEPT W-TEMPOATU FROM TIME
+                COMPUTE W-SEGATU = ((W-TA-HH * 60 + W-TA-MM) * 60 +
+                          W-TA-SS) * 100 + W-TA-CC
+                IF W-SEGATU < W-SEGINI
+                   COMPUTE W-SEGDIF = (8640000 + W-SEGATU) - W-SEGINI
+                ELSE
+                   COMPUTE W-SEGDIF = W-SEGATU - W-SEGINI.
+                IF W-SEGDIF < 150
                    GO TO ROT-MENS2
                 ELSE
                    DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
        FIM-ROT-TEMPO.
+                EXIT.
+
 
