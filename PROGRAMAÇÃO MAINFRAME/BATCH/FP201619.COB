@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201619.
+       AUTHOR. LEANDRO.
+      **************************************
+      * EXPORTACAO EM ARQUIVO PLANO DO     *
+      * CADASTRO DE DEPARTAMENTOS          *
+      * (CADEPTO.DAT)                      *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO.
+       SELECT EPTOEXP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-EXP.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+       01 REGDEPTO.
+                03 CODIGO        PIC 9(03).
+                03 DENOMINACAO   PIC X(15).
+                03 CENTROCUSTO   PIC 9(01).
+                03 FILLER        PIC X(45).
+      *
+       FD EPTOEXP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EPTOEXP.TXT".
+       01 REGEXP                 PIC X(64).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-EXP       PIC X(02) VALUE "00".
+       77 W-QTDE       PIC 9(06) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       ABRE-001.
+                OPEN INPUT CADEPTO
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADEPTO - "
+                            ST-ERRO
+                   GO TO ROT-FIM.
+                OPEN OUTPUT EPTOEXP
+                IF ST-EXP NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO EPTOEXP - "
+                            ST-EXP
+                   CLOSE CADEPTO
+                   GO TO ROT-FIM.
+      *
+       LE-001.
+                READ CADEPTO NEXT RECORD
+                     AT END GO TO ROT-FIM.
+                WRITE REGEXP FROM REGDEPTO
+                ADD 1 TO W-QTDE
+                GO TO LE-001.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY "REGISTROS EXPORTADOS: " W-QTDE
+                CLOSE CADEPTO
+                CLOSE EPTOEXP
+                STOP RUN.
