@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201615.
+       AUTHOR. LEANDRO.
+      **************************************
+      * EXPORTACAO EM ARQUIVO PLANO DO     *
+      * CADASTRO DE NOTAS (CADNOTA.DAT)    *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADNOTA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS RM-DISC
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES.
+       SELECT NOTAEXP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-EXP.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADNOTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADNOTA.DAT".
+       01 REGNOTA.
+                03 RM-DISC.
+                   05 RM            PIC 9(05).
+                   05 DISCIPLINA    PIC X(03).
+                03 NOME          PIC X(35).
+                03 SEXO          PIC X(10).
+                03 NASCIMENTO.
+                   05 DIA        PIC 9(2).
+                   05 MES        PIC 9(2).
+                   05 ANO        PIC 9(4).
+                03 NOTAS.
+                   05 NOTA1      PIC 9(2)V9.
+                   05 NOTA2      PIC 9(2)V9.
+                   05 NOTA3      PIC 9(2)V9.
+                   05 NOTA4      PIC 9(2)V9.
+                03 FALTAS.
+                   05 FALTA1     PIC 9(2).
+                   05 FALTA2     PIC 9(2).
+                   05 FALTA3     PIC 9(2).
+                   05 FALTA4     PIC 9(2).
+                03 MEDIA         PIC 9(2)V9.
+                03 SOMAFALTAS    PIC 9(02).
+                03 SITUACAO      PIC X(16).
+                03 OPERADOR      PIC X(10).
+      *
+       FD NOTAEXP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "NOTAEXP.TXT".
+       01 REGEXP                 PIC X(112).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-EXP       PIC X(02) VALUE "00".
+       77 W-QTDE       PIC 9(06) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       ABRE-001.
+                OPEN INPUT CADNOTA
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADNOTA - "
+                            ST-ERRO
+                   GO TO ROT-FIM.
+                OPEN OUTPUT NOTAEXP
+                IF ST-EXP NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO NOTAEXP - "
+                            ST-EXP
+                   CLOSE CADNOTA
+                   GO TO ROT-FIM.
+      *
+       LE-001.
+                READ CADNOTA NEXT RECORD
+                     AT END GO TO ROT-FIM.
+                WRITE REGEXP FROM REGNOTA
+                ADD 1 TO W-QTDE
+                GO TO LE-001.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY "REGISTROS EXPORTADOS: " W-QTDE
+                CLOSE CADNOTA
+                CLOSE NOTAEXP
+                STOP RUN.
