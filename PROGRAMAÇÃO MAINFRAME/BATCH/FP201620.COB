@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201620.
+       AUTHOR. LEANDRO.
+      **************************************
+      * EXPORTACAO EM ARQUIVO PLANO DO     *
+      * CADASTRO DE CARGOS (CADCARGO.DAT)  *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCARGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CARGOEXP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-EXP.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARGO.DAT".
+       01 REGCARGO.
+                03 CODIGO              PIC 9(03).
+                03 DENOMINACAO         PIC X(20).
+                03 TIPO-SALARIO        PIC X(1).
+                03 SALARIO-BASE        PIC 9(6)V99.
+                03 NIVEL-ESCOLARIDADE  PIC 9(1).
+                03 FILLER              PIC X(31).
+      *
+       FD CARGOEXP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CARGOEXP.TXT".
+       01 REGEXP                 PIC X(64).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-EXP       PIC X(02) VALUE "00".
+       77 W-QTDE       PIC 9(06) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       ABRE-001.
+                OPEN INPUT CADCARGO
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCARGO - "
+                            ST-ERRO
+                   GO TO ROT-FIM.
+                OPEN OUTPUT CARGOEXP
+                IF ST-EXP NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CARGOEXP - "
+                            ST-EXP
+                   CLOSE CADCARGO
+                   GO TO ROT-FIM.
+      *
+       LE-001.
+                READ CADCARGO NEXT RECORD
+                     AT END GO TO ROT-FIM.
+                WRITE REGEXP FROM REGCARGO
+                ADD 1 TO W-QTDE
+                GO TO LE-001.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY "REGISTROS EXPORTADOS: " W-QTDE
+                CLOSE CADCARGO
+                CLOSE CARGOEXP
+                STOP RUN.
