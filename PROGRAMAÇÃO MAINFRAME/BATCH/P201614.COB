@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201614.
+       AUTHOR. LEANDRO.
+      **************************************
+      * RELATORIO DE TURMA - CADASTRO DE   *
+      * NOTAS (CADNOTA.DAT)                *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADNOTA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS RM-DISC
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES.
+       SELECT RELNOTA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADNOTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADNOTA.DAT".
+       01 REGNOTA.
+                03 RM-DISC.
+                   05 RM            PIC 9(05).
+                   05 DISCIPLINA    PIC X(03).
+                03 NOME          PIC X(35).
+                03 SEXO          PIC X(10).
+                03 NASCIMENTO.
+                   05 DIA        PIC 9(2).
+                   05 MES        PIC 9(2).
+                   05 ANO        PIC 9(4).
+                03 NOTAS.
+                   05 NOTA1      PIC 9(2)V9.
+                   05 NOTA2      PIC 9(2)V9.
+                   05 NOTA3      PIC 9(2)V9.
+                   05 NOTA4      PIC 9(2)V9.
+                03 FALTAS.
+                   05 FALTA1     PIC 9(2).
+                   05 FALTA2     PIC 9(2).
+                   05 FALTA3     PIC 9(2).
+                   05 FALTA4     PIC 9(2).
+                03 MEDIA         PIC 9(2)V9.
+                03 SOMAFALTAS    PIC 9(02).
+                03 SITUACAO      PIC X(16).
+                03 OPERADOR      PIC X(10).
+      *
+       FD RELNOTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELNOTA.TXT".
+       01 REGRELNOTA            PIC X(100).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-REL       PIC X(02) VALUE "00".
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 W-LINDET     PIC 9(04) VALUE ZEROS.
+       77 W-QTDE       PIC 9(04) VALUE ZEROS.
+
+       01 W-MEDIA      PIC 9(2)V9    VALUE ZEROS.
+       01 W-MEDIAMASC  PIC Z9,9.
+       01 W-SOMAFALTAS PIC 9(02)     VALUE ZEROS.
+       01 W-SITUACAO   PIC X(16)     VALUE SPACES.
+
+       01 LIN-CAB1.
+          03 FILLER        PIC X(20) VALUE SPACES.
+          03 FILLER        PIC X(40) VALUE "RELATORIO DE TURMA".
+       01 LIN-CAB2.
+          03 FILLER        PIC X(05) VALUE "RM".
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 FILLER        PIC X(05) VALUE "DISC".
+          03 FILLER        PIC X(30) VALUE "NOME".
+          03 FILLER        PIC X(10) VALUE "SEXO".
+          03 FILLER        PIC X(07) VALUE "NOTA1".
+          03 FILLER        PIC X(07) VALUE "NOTA2".
+          03 FILLER        PIC X(07) VALUE "NOTA3".
+          03 FILLER        PIC X(07) VALUE "NOTA4".
+          03 FILLER        PIC X(07) VALUE "MEDIA".
+          03 FILLER        PIC X(08) VALUE "FALTAS".
+          03 FILLER        PIC X(16) VALUE "SITUACAO".
+       01 LIN-TRACO     PIC X(100) VALUE ALL "-".
+
+       01 LIN-DET.
+          03 LD-RM         PIC ZZZZ9.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 LD-DISC       PIC X(05).
+          03 LD-NOME       PIC X(30).
+          03 LD-SEXO       PIC X(10).
+          03 LD-NOTA1      PIC Z9,9.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 LD-NOTA2      PIC Z9,9.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 LD-NOTA3      PIC Z9,9.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 LD-NOTA4      PIC Z9,9.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 LD-MEDIA      PIC Z9,9.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 LD-FALTAS     PIC ZZ9.
+          03 FILLER        PIC X(04) VALUE SPACES.
+          03 LD-SITUACAO   PIC X(16).
+
+       01 LIN-RODAPE.
+          03 FILLER        PIC X(20) VALUE "TOTAL DE ALUNOS: ".
+          03 RD-QTDE       PIC ZZZ9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       ABRE-001.
+                OPEN INPUT CADNOTA
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADNOTA - "
+                            ST-ERRO
+                   GO TO ROT-FIM.
+                OPEN OUTPUT RELNOTA
+                IF ST-REL NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO RELNOTA - "
+                            ST-REL
+                   CLOSE CADNOTA
+                   GO TO ROT-FIM.
+                WRITE REGRELNOTA FROM LIN-CAB1
+                MOVE SPACES TO REGRELNOTA
+                WRITE REGRELNOTA
+                WRITE REGRELNOTA FROM LIN-CAB2
+                WRITE REGRELNOTA FROM LIN-TRACO.
+      *
+       LE-001.
+                READ CADNOTA NEXT RECORD
+                     AT END GO TO ROT-RODAPE.
+                PERFORM CALC-MEDIA THRU CALC-MEDIA-FIM
+                PERFORM MONTA-LINHA THRU MONTA-LINHA-FIM
+                ADD 1 TO W-QTDE
+                GO TO LE-001.
+      *
+       CALC-MEDIA.
+                COMPUTE W-MEDIA = (NOTA1 + NOTA2 + NOTA3 + NOTA4) / 4
+                COMPUTE W-SOMAFALTAS = FALTA1 + FALTA2 + FALTA3 + FALTA4
+                IF W-MEDIA < 5
+                   IF W-SOMAFALTAS > 19
+                      MOVE "REPROVADO"   TO W-SITUACAO
+                   ELSE
+                      MOVE "RECUPERACAO" TO W-SITUACAO
+                ELSE
+                   IF W-SOMAFALTAS > 19
+                      MOVE "REPOSICAO"   TO W-SITUACAO
+                   ELSE
+                      MOVE "APROVADO"    TO W-SITUACAO.
+       CALC-MEDIA-FIM.
+                EXIT.
+      *
+       MONTA-LINHA.
+                MOVE RM          TO LD-RM
+                MOVE DISCIPLINA  TO LD-DISC
+                MOVE NOME        TO LD-NOME
+                MOVE SEXO        TO LD-SEXO
+                MOVE NOTA1       TO LD-NOTA1
+                MOVE NOTA2       TO LD-NOTA2
+                MOVE NOTA3       TO LD-NOTA3
+                MOVE NOTA4       TO LD-NOTA4
+                MOVE W-MEDIA     TO LD-MEDIA
+                MOVE W-SOMAFALTAS TO LD-FALTAS
+                MOVE W-SITUACAO  TO LD-SITUACAO
+                WRITE REGRELNOTA FROM LIN-DET.
+       MONTA-LINHA-FIM.
+                EXIT.
+      *
+       ROT-RODAPE.
+                WRITE REGRELNOTA FROM LIN-TRACO
+                MOVE W-QTDE TO RD-QTDE
+                WRITE REGRELNOTA FROM LIN-RODAPE.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE CADNOTA
+                CLOSE RELNOTA
+                STOP RUN.
