@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201614.
+       AUTHOR. MATEUS.
+      **************************************
+      * CALCULO DA FOLHA DE PAGAMENTO A    *
+      * PARTIR DE CADFUNC / CADCARGO /     *
+      * CADEPTO                            *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-FUNC
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES.
+       SELECT CADCARGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO OF REGCARGO
+                    FILE STATUS  IS ST-CARGO
+                    ALTERNATE RECORD KEY IS DENOMINACAO OF REGCARGO
+                               WITH DUPLICATES.
+       SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO OF REGDEPTO
+                    FILE STATUS  IS ST-EPTO
+                    ALTERNATE RECORD KEY IS DENOMINACAO OF REGDEPTO
+                               WITH DUPLICATES.
+       SELECT FOLHA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 CHAPA               PIC 9(05).
+                03 NOME                PIC X(35).
+                03 CPF                 PIC 9(11).
+      		03 RG                  PIC X(15).
+                03 NASC.
+		   05 DIA              PIC 9(2).
+                   05 MES              PIC 9(2).
+                   05 ANO              PIC 9(4).
+                03 ECIVIL              PIC X(1).
+                03 CEP                 PIC 9(08).
+                03 DEPARTAMENTO        PIC 9(3).
+                03 CC                  PIC 9(1).
+                03 CCARGO              PIC 9(3).
+                03 TIPOSAL             PIC X(1).
+                03 SALBASE             PIC 999.999,99.
+                03 DATAADMIS.
+                   05 ADM-DIA          PIC 9(02).
+                   05 ADM-MES          PIC 9(02).
+                   05 ADM-ANO          PIC 9(04).
+                03 NFILHOS             PIC 9(1).
+                03 DATADEMIS.
+                   05 DEM-DIA          PIC 9(02).
+                   05 DEM-MES          PIC 9(02).
+                   05 DEM-ANO          PIC 9(04).
+                03 SITFUNC              PIC X(1).
+                03 LOGRAD              PIC X(35).
+                03 BAIRRO              PIC X(20).
+                03 CIDADE              PIC X(20).
+                03 UF                  PIC X(02).
+                03 FILLER              PIC X(23).
+      *
+       FD CADCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARGO.DAT".
+       01 REGCARGO.
+                03 CODIGO              PIC 9(03).
+                03 DENOMINACAO         PIC X(20).
+                03 TIPO-SALARIO        PIC X(1).
+      		03 SALARIO-BASE        PIC 9(6)V99.
+                03 NIVEL-ESCOLARIDADE  PIC 9(1).
+                03 FILLER              PIC X(31).
+      *
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+       01 REGDEPTO.
+                03 CODIGO        PIC 9(03).
+                03 DENOMINACAO   PIC X(15).
+                03 CENTROCUSTO   PIC 9(01).
+                03 FILLER        PIC X(45).
+      *
+       FD FOLHA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FOLHA.TXT".
+       01 REGFOLHA                    PIC X(100).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-FUNC      PIC X(02) VALUE "00".
+       77 ST-CARGO     PIC X(02) VALUE "00".
+       77 ST-EPTO      PIC X(02) VALUE "00".
+       77 ST-REL       PIC X(02) VALUE "00".
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 W-QTDE       PIC 9(04) VALUE ZEROS.
+
+       01 W-COMPETENCIA.
+          03 W-COMP-MES      PIC 9(02).
+          03 W-COMP-ANO      PIC 9(04).
+       01 W-COMPMASC.
+          03 FILLER          PIC 9(02) VALUE ZEROS.
+          03 FILLER          PIC X(01) VALUE "/".
+          03 FILLER          PIC 9(04) VALUE ZEROS.
+
+       01 W-CARGO-OK         PIC X(01) VALUE "N".
+          88 CARGO-ENCONTRADO       VALUE "S".
+       01 W-DEPTO-OK         PIC X(01) VALUE "N".
+          88 DEPTO-ENCONTRADO       VALUE "S".
+
+       01 W-BRUTO            PIC 9(6)V99 VALUE ZEROS.
+       01 W-INSS             PIC 9(6)V99 VALUE ZEROS.
+       01 W-LIQUIDO          PIC 9(6)V99 VALUE ZEROS.
+       01 W-TOT-BRUTO        PIC 9(8)V99 VALUE ZEROS.
+       01 W-TOT-LIQUIDO      PIC 9(8)V99 VALUE ZEROS.
+
+       01 LIN-CAB1.
+          03 FILLER        PIC X(25) VALUE SPACES.
+          03 FILLER        PIC X(25) VALUE "FOLHA DE PAGAMENTO".
+       01 LIN-CAB2.
+          03 FILLER        PIC X(18) VALUE "COMPETENCIA: ".
+          03 CB-COMP-MES   PIC 99.
+          03 FILLER        PIC X VALUE "/".
+          03 CB-COMP-ANO   PIC 9999.
+       01 LIN-CAB3.
+          03 FILLER        PIC X(06) VALUE "CHAPA".
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 FILLER        PIC X(30) VALUE "NOME".
+          03 FILLER        PIC X(20) VALUE "CARGO".
+          03 FILLER        PIC X(16) VALUE "DEPARTAMENTO".
+          03 FILLER        PIC X(04) VALUE "CC".
+          03 FILLER        PIC X(12) VALUE "BRUTO".
+          03 FILLER        PIC X(12) VALUE "INSS".
+          03 FILLER        PIC X(12) VALUE "LIQUIDO".
+       01 LIN-TRACO     PIC X(100) VALUE ALL "-".
+
+       01 LIN-DET.
+          03 LD-CHAPA      PIC ZZZZ9.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 LD-NOME       PIC X(30).
+          03 LD-CARGO      PIC X(20).
+          03 LD-DEPTO      PIC X(16).
+          03 LD-CC         PIC 9(01).
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 LD-BRUTO      PIC ZZZ.ZZZ,99.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 LD-INSS       PIC ZZZ.ZZZ,99.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 LD-LIQUIDO    PIC ZZZ.ZZZ,99.
+
+       01 LIN-EXCECAO.
+          03 FILLER        PIC X(20) VALUE "*** NAO CALCULADO: ".
+          03 LE-CHAPA      PIC ZZZZ9.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 LE-MOTIVO     PIC X(40).
+
+       01 LIN-RODAPE1.
+          03 FILLER        PIC X(25) VALUE "TOTAL DE FUNCIONARIOS: ".
+          03 RD-QTDE       PIC ZZZ9.
+       01 LIN-RODAPE2.
+          03 FILLER        PIC X(18) VALUE "TOTAL BRUTO: ".
+          03 RD-BRUTO      PIC ZZ.ZZZ.ZZZ,99.
+       01 LIN-RODAPE3.
+          03 FILLER        PIC X(18) VALUE "TOTAL LIQUIDO: ".
+          03 RD-LIQUIDO    PIC ZZ.ZZZ.ZZZ,99.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       ABRE-001.
+                OPEN INPUT CADFUNC
+                IF ST-FUNC NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC - "
+                            ST-FUNC
+                   GO TO ROT-FIM.
+                OPEN INPUT CADCARGO
+                IF ST-CARGO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCARGO - "
+                            ST-CARGO
+                   CLOSE CADFUNC
+                   GO TO ROT-FIM.
+                OPEN INPUT CADEPTO
+                IF ST-EPTO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADEPTO - "
+                            ST-EPTO
+                   CLOSE CADFUNC CADCARGO
+                   GO TO ROT-FIM.
+                OPEN OUTPUT FOLHA
+                IF ST-REL NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO FOLHA - "
+                            ST-REL
+                   CLOSE CADFUNC CADCARGO CADEPTO
+                   GO TO ROT-FIM.
+      *
+       PEDE-COMPETENCIA.
+                DISPLAY "COMPETENCIA (MMAAAA): "
+                ACCEPT W-COMPETENCIA FROM CONSOLE
+                IF W-COMP-MES = ZEROS OR W-COMP-MES > 12
+                   DISPLAY "*** COMPETENCIA INVALIDA ***"
+                   GO TO PEDE-COMPETENCIA.
+                MOVE W-COMP-MES TO CB-COMP-MES
+                MOVE W-COMP-ANO TO CB-COMP-ANO
+                WRITE REGFOLHA FROM LIN-CAB1
+                MOVE SPACES TO REGFOLHA
+                WRITE REGFOLHA
+                WRITE REGFOLHA FROM LIN-CAB2
+                WRITE REGFOLHA FROM LIN-CAB3
+                WRITE REGFOLHA FROM LIN-TRACO.
+      *
+       LE-001.
+                READ CADFUNC NEXT RECORD
+                     AT END GO TO ROT-RODAPE.
+                IF DATADEMIS OF REGFUNC NOT = ZEROS
+                   GO TO LE-001.
+                PERFORM CALCULA-FUNC THRU CALCULA-FUNC-FIM
+                GO TO LE-001.
+      *
+       CALCULA-FUNC.
+                MOVE "N" TO W-CARGO-OK
+                MOVE "N" TO W-DEPTO-OK
+                MOVE CCARGO OF REGFUNC TO CODIGO OF REGCARGO
+                READ CADCARGO RECORD
+                     INVALID KEY NEXT SENTENCE
+                     NOT INVALID KEY MOVE "S" TO W-CARGO-OK.
+                MOVE DEPARTAMENTO OF REGFUNC TO CODIGO OF REGDEPTO
+                READ CADEPTO RECORD
+                     INVALID KEY NEXT SENTENCE
+                     NOT INVALID KEY MOVE "S" TO W-DEPTO-OK.
+                IF NOT CARGO-ENCONTRADO
+                   MOVE CHAPA OF REGFUNC TO LE-CHAPA
+                   MOVE "CARGO NAO CADASTRADO EM CADCARGO" TO LE-MOTIVO
+                   WRITE REGFOLHA FROM LIN-EXCECAO
+                   GO TO CALCULA-FUNC-FIM.
+                IF NOT DEPTO-ENCONTRADO
+                   MOVE CHAPA OF REGFUNC TO LE-CHAPA
+                   MOVE "DEPARTAMENTO NAO CADASTRADO EM CADEPTO"
+                                                        TO LE-MOTIVO
+                   WRITE REGFOLHA FROM LIN-EXCECAO
+                   GO TO CALCULA-FUNC-FIM.
+                MOVE SALARIO-BASE OF REGCARGO TO W-BRUTO
+                COMPUTE W-INSS = W-BRUTO * 0,11
+                COMPUTE W-LIQUIDO = W-BRUTO - W-INSS
+                MOVE CHAPA OF REGFUNC TO LD-CHAPA
+                MOVE NOME OF REGFUNC TO LD-NOME
+                MOVE DENOMINACAO OF REGCARGO TO LD-CARGO
+                MOVE DENOMINACAO OF REGDEPTO TO LD-DEPTO
+                MOVE CENTROCUSTO OF REGDEPTO TO LD-CC
+                MOVE W-BRUTO TO LD-BRUTO
+                MOVE W-INSS TO LD-INSS
+                MOVE W-LIQUIDO TO LD-LIQUIDO
+                WRITE REGFOLHA FROM LIN-DET
+                ADD 1 TO W-QTDE
+                ADD W-BRUTO TO W-TOT-BRUTO
+                ADD W-LIQUIDO TO W-TOT-LIQUIDO.
+       CALCULA-FUNC-FIM.
+                EXIT.
+      *
+       ROT-RODAPE.
+                WRITE REGFOLHA FROM LIN-TRACO
+                MOVE W-QTDE TO RD-QTDE
+                WRITE REGFOLHA FROM LIN-RODAPE1
+                MOVE W-TOT-BRUTO TO RD-BRUTO
+                WRITE REGFOLHA FROM LIN-RODAPE2
+                MOVE W-TOT-LIQUIDO TO RD-LIQUIDO
+                WRITE REGFOLHA FROM LIN-RODAPE3.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE CADFUNC CADCARGO CADEPTO FOLHA
+                STOP RUN.
