@@ -11,43 +11,160 @@
                          DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT CADCARGO ASSIGN TO DISK
+       SELECT CADFUNC ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CHAPA
                     FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS DENOMINACAO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES.
+       SELECT CADSAL ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS SALCODIGO
+                    FILE STATUS  IS ST-SAL
+                    ALTERNATE RECORD KEY IS SALDENOM
+                               WITH DUPLICATES.
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP OF REGCEP
+                    FILE STATUS  IS ST-CEP
+                    ALTERNATE RECORD KEY IS CIDADE OF REGCEP
+                               WITH DUPLICATES.
+       SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO OF REGDEPTO
+                    FILE STATUS  IS ST-DEPTO
+                    ALTERNATE RECORD KEY IS DENOMINACAO OF REGDEPTO
+                               WITH DUPLICATES.
+       SELECT CADCARGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO OF REGCARGO
+                    FILE STATUS  IS ST-CARGO
+                    ALTERNATE RECORD KEY IS DENOMINACAO OF REGCARGO
                                WITH DUPLICATES.
+       SELECT CADJRN ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-JRN.
+       SELECT CADDEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS DEP-CHAVE
+                    FILE STATUS  IS ST-DEP.
+       SELECT CADCKPT ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CKPT-PROGRAMA
+                    FILE STATUS  IS ST-CKPT.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
        FD CADFUNC
-       FD CADCARGO
-       FD CADEPTO     
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADFUNC.DAT".
-       01 REGCARGO.
+       01 REGFUNC.
                 03 CHAPA               PIC 9(05).
                 03 NOME                PIC X(35).
                 03 CPF                 PIC 9(11).
       		03 RG                  PIC X(15).
-                03 NASC.   
+                03 NASC.
 		   05 DIA              PIC 9(2).
                    05 MES              PIC 9(2).
                    05 ANO              PIC 9(4).
                 03 ECIVIL              PIC X(1).
+                03 CEP                 PIC 9(08).
                 03 DEPARTAMENTO        PIC 9(3).
                 03 CC                  PIC 9(1).
                 03 CCARGO              PIC 9(3).
                 03 TIPOSAL             PIC X(1).
                 03 SALBASE             PIC 999.999,99.
-                03 DATAADMIS           PIC 99/99/9999.
+                03 DATAADMIS.
+                   05 ADM-DIA          PIC 9(02).
+                   05 ADM-MES          PIC 9(02).
+                   05 ADM-ANO          PIC 9(04).
                 03 NFILHOS             PIC 9(1).
-                03 DATADEMIS           PIC 99/99/9999.
-                03 STATUS              PIC X(1).
+                03 DATADEMIS.
+                   05 DEM-DIA          PIC 9(02).
+                   05 DEM-MES          PIC 9(02).
+                   05 DEM-ANO          PIC 9(04).
+                03 SITFUNC             PIC X(1).
+                03 LOGRAD              PIC X(35).
+                03 BAIRRO              PIC X(20).
+                03 CIDADE              PIC X(20).
+                03 UF                  PIC X(02).
+                03 FILLER              PIC X(23).
+      *
+       FD CADSAL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADSAL.DAT".
+       01 REGSAL.
+                03 SALCODIGO    PIC X(01).
+                03 SALDENOM     PIC X(25).
+                03 FILLER       PIC X(24).
+      *
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+                03 CEP           PIC 9(08).
+                03 LOGRAD        PIC X(35).
+                03 BAIRRO        PIC X(20).
+                03 CIDADE        PIC X(20).
+                03 UF            PIC X(02).
+                03 FILLER        PIC X(15).
+      *
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+       01 REGDEPTO.
+                03 CODIGO        PIC 9(03).
+                03 DENOMINACAO   PIC X(15).
+                03 CENTROCUSTO   PIC 9(01).
+                03 FILLER        PIC X(45).
+      *
+       FD CADCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARGO.DAT".
+       01 REGCARGO.
+                03 CODIGO              PIC 9(03).
+                03 DENOMINACAO         PIC X(20).
+                03 TIPO-SALARIO        PIC X(1).
+                03 SALARIO-BASE        PIC 9(6)V99.
+                03 NIVEL-ESCOLARIDADE  PIC 9(1).
                 03 FILLER              PIC X(31).
-0		
+      *
+       FD CADJRN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADJRN.TXT".
+       01 REGJRN                  PIC X(351).
+      *
+       FD CADDEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADDEP.DAT".
+       01 REGDEP.
+                03 DEP-CHAVE.
+                   05 DEP-CHAPA      PIC 9(05).
+                   05 DEP-SEQ        PIC 9(01).
+                03 DEP-NOME          PIC X(30).
+                03 DEP-NASC.
+                   05 DEP-DIA        PIC 9(02).
+                   05 DEP-MES        PIC 9(02).
+                   05 DEP-ANO        PIC 9(04).
+                03 DEP-CPF           PIC 9(11).
+                03 FILLER            PIC X(10).
+      *
+       FD CADCKPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCKPT.DAT".
+       01 REGCKPT.
+                03 CKPT-PROGRAMA     PIC X(08).
+                03 CKPT-CHAVE        PIC X(15).
+                03 CKPT-DATA         PIC 9(08).
+                03 FILLER            PIC X(19).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -56,19 +173,227 @@
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-SAL       PIC X(02) VALUE "00".
+       77 ST-CEP       PIC X(02) VALUE "00".
+       77 ST-DEPTO     PIC X(02) VALUE "00".
+       77 ST-CARGO     PIC X(02) VALUE "00".
+       77 ST-JRN       PIC X(02) VALUE "00".
+       77 ST-DEP       PIC X(02) VALUE "00".
+       77 ST-CKPT      PIC X(02) VALUE "00".
+       77 W-CKPT-PROG  PIC X(08) VALUE "FP201613".
+       01 W-CKPT-MSG.
+           03 FILLER            PIC X(25)
+                                 VALUE "ULTIMA CHAPA PROCESSADA: ".
+           03 W-CKPT-MSG-CHAVE  PIC X(15).
        77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 W-DEP-IND    PIC 9(01) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+       01  W-REGJRN.
+           03  W-JRN-DATA      PIC 9(08).
+           03  W-JRN-ARQUIVO   PIC X(08).
+           03  W-JRN-OPERACAO  PIC X(10).
+           03  W-JRN-CHAVE     PIC X(15).
+           03  W-JRN-ANTES     PIC X(150).
+           03  W-JRN-DEPOIS    PIC X(150).
+           03  W-JRN-OPERADOR  PIC X(10).
+       01  W-JRN-ANTES-SV      PIC X(150) VALUE SPACES.
+       01  W-TEMPOINI.
+           03  W-TI-HH     PIC 9(02).
+           03  W-TI-MM     PIC 9(02).
+           03  W-TI-SS     PIC 9(02).
+           03  W-TI-CC     PIC 9(02).
+       01  W-TEMPOATU.
+           03  W-TA-HH     PIC 9(02).
+           03  W-TA-MM     PIC 9(02).
+           03  W-TA-SS     PIC 9(02).
+           03  W-TA-CC     PIC 9(02).
+       01  W-SEGINI        PIC 9(07) VALUE ZEROS.
+       01  W-SEGATU        PIC 9(07) VALUE ZEROS.
+       01  W-SEGDIF        PIC 9(07) VALUE ZEROS.
+       01 TABDIAS.
+           03 FILLER      PIC 9(02) VALUE 31.
+           03 FILLER      PIC 9(02) VALUE 28.
+           03 FILLER      PIC 9(02) VALUE 31.
+           03 FILLER      PIC 9(02) VALUE 30.
+           03 FILLER      PIC 9(02) VALUE 31.
+           03 FILLER      PIC 9(02) VALUE 30.
+           03 FILLER      PIC 9(02) VALUE 31.
+           03 FILLER      PIC 9(02) VALUE 31.
+           03 FILLER      PIC 9(02) VALUE 30.
+           03 FILLER      PIC 9(02) VALUE 31.
+           03 FILLER      PIC 9(02) VALUE 30.
+           03 FILLER      PIC 9(02) VALUE 31.
+       01 TABDIASR REDEFINES TABDIAS.
+           03 W-DIASMES   PIC 9(02) OCCURS 12 TIMES.
+       01 W-MESVAL        PIC 9(02) VALUE ZEROS.
+       01 W-DIAVAL        PIC 9(02) VALUE ZEROS.
+       01 W-ANOVAL        PIC 9(04) VALUE ZEROS.
+       01 W-HOJE.
+          03 W-HOJE-ANO   PIC 9(04).
+          03 W-HOJE-MES   PIC 9(02).
+          03 W-HOJE-DIA   PIC 9(02).
+       01 W-IDADE         PIC 9(03) VALUE ZEROS.
+       01 W-DATAVALIDA    PIC X(01) VALUE "S".
+       01 W-MAXDIA        PIC 9(02) VALUE ZEROS.
+       01 W-TEMP          PIC 9(06) VALUE ZEROS.
+       01 W-REM4          PIC 9(04) VALUE ZEROS.
+       01 W-REM100        PIC 9(04) VALUE ZEROS.
+       01 W-REM400        PIC 9(04) VALUE ZEROS.
+       01 W-REFINTOK      PIC X(01) VALUE "S".
+       01 W-CPFVALIDO     PIC X(01) VALUE "S".
+       01 W-CPF9          PIC 9(09) VALUE ZEROS.
+       01 W-CPFNUM REDEFINES W-CPF9.
+           03 W-CPFD       PIC 9(01) OCCURS 9 TIMES.
+       01 W-CPFDIG        PIC 9(02) VALUE ZEROS.
+       01 W-CPFDIGV       PIC 9(02) VALUE ZEROS.
+       01 W-PESO          PIC 9(02) VALUE ZEROS.
+       01 W-IND           PIC 9(02) VALUE ZEROS.
+       01 W-SOMA          PIC 9(04) VALUE ZEROS.
+       01 W-RESTO         PIC 9(02) VALUE ZEROS.
+       01 W-DV1           PIC 9(01) VALUE ZEROS.
+       01 W-DV2           PIC 9(01) VALUE ZEROS.
+       01 W-MODO          PIC X(01) VALUE "M".
+
+       SCREEN SECTION.
+
+       01  TELAFUNC.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                CADASTRO DE FUNCIONARIOS".
+           05  LINE 04  COLUMN 01
+               VALUE  "      CHAPA:".
+           05  LINE 05  COLUMN 01
+               VALUE  "      NOME:".
+           05  LINE 06  COLUMN 01
+               VALUE  "      CPF:".
+           05  LINE 07  COLUMN 01
+               VALUE  "      RG:".
+           05  LINE 08  COLUMN 01
+               VALUE  "      DATA DE NASCIMENTO:".
+           05  LINE 09  COLUMN 01
+               VALUE  "      ESTADO CIVIL:".
+           05  LINE 10  COLUMN 01
+               VALUE  "      CEP:".
+           05  LINE 11  COLUMN 01
+               VALUE  "      DEPARTAMENTO:".
+           05  LINE 12  COLUMN 01
+               VALUE  "      CENTRO DE CUSTO:".
+           05  LINE 13  COLUMN 01
+               VALUE  "      CARGO:".
+           05  LINE 14  COLUMN 01
+               VALUE  "      TIPO DE SALARIO:".
+           05  LINE 15  COLUMN 01
+               VALUE  "      SALARIO BASE:".
+           05  LINE 16  COLUMN 01
+               VALUE  "      DATA DE ADMISSAO:".
+           05  LINE 17  COLUMN 01
+               VALUE  "      NUMERO DE FILHOS:".
+           05  LINE 18  COLUMN 01
+               VALUE  "      DATA DE DEMISSAO:".
+           05  LINE 19  COLUMN 01
+               VALUE  "      SITUACAO:".
+           05  TCHAPA
+               LINE 04  COLUMN 14  PIC 9(05)
+               USING  CHAPA
+               HIGHLIGHT.
+           05  TNOME
+               LINE 05  COLUMN 13  PIC X(35)
+               USING  NOME
+               HIGHLIGHT.
+           05  TCPF
+               LINE 06  COLUMN 12  PIC 9(11)
+               USING  CPF
+               HIGHLIGHT.
+           05  TRG
+               LINE 07  COLUMN 11  PIC X(15)
+               USING  RG
+               HIGHLIGHT.
+           05  TNASC
+               LINE 08  COLUMN 27  PIC 99/99/9999
+               USING  NASC
+               HIGHLIGHT.
+           05  TECIVIL
+               LINE 09  COLUMN 21  PIC X(01)
+               USING  ECIVIL
+               HIGHLIGHT.
+           05  TCEP
+               LINE 10  COLUMN 12  PIC 9(08)
+               USING  CEP OF REGFUNC
+               HIGHLIGHT.
+           05  TDEPARTAMENTO
+               LINE 11  COLUMN 21  PIC 9(03)
+               USING  DEPARTAMENTO
+               HIGHLIGHT.
+           05  TCC
+               LINE 12  COLUMN 24  PIC 9(01)
+               USING  CC
+               HIGHLIGHT.
+           05  TCCARGO
+               LINE 13  COLUMN 14  PIC 9(03)
+               USING  CCARGO
+               HIGHLIGHT.
+           05  TTIPOSAL
+               LINE 14  COLUMN 24  PIC X(01)
+               USING  TIPOSAL
+               HIGHLIGHT.
+           05  TSALBASE
+               LINE 15  COLUMN 21  PIC 999.999,99
+               USING  SALBASE
+               HIGHLIGHT.
+           05  TDATAADMIS
+               LINE 16  COLUMN 25  PIC 99/99/9999
+               USING  DATAADMIS
+               HIGHLIGHT.
+           05  TNFILHOS
+               LINE 17  COLUMN 25  PIC 9(01)
+               USING  NFILHOS
+               HIGHLIGHT.
+           05  TDATADEMIS
+               LINE 18  COLUMN 25  PIC 99/99/9999
+               USING  DATADEMIS
+               HIGHLIGHT.
+           05  TSITFUNC
+               LINE 19  COLUMN 17  PIC X(01)
+               USING  SITFUNC
+               HIGHLIGHT.
+
+       01  TELADEP.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                CADASTRO DE DEPENDENTES".
+           05  LINE 04  COLUMN 01
+               VALUE  "      DEPENDENTE NUMERO:".
+           05  LINE 06  COLUMN 01
+               VALUE  "      NOME:".
+           05  LINE 08  COLUMN 01
+               VALUE  "      DATA DE NASCIMENTO:".
+           05  LINE 10  COLUMN 01
+               VALUE  "      CPF:".
+           05  TDEPSEQ
+               LINE 04  COLUMN 26  PIC 9(01)
+               USING  DEP-SEQ
+               HIGHLIGHT.
+           05  TDEPNOME
+               LINE 06  COLUMN 13  PIC X(30)
+               USING  DEP-NOME
+               HIGHLIGHT.
+           05  TDEPNASC
+               LINE 08  COLUMN 27  PIC 99/99/9999
+               USING  DEP-NASC
+               HIGHLIGHT.
+           05  TDEPCPF
+               LINE 10  COLUMN 12  PIC 9(11)
+               USING  DEP-CPF
+               HIGHLIGHT.
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
-
+      *
        INICIO.
       *
        INC-OP0.
            OPEN I-O CADFUNC
-           OPEN I-O CADCARGO
-           OPEN I-O CADEPTO
            IF ST-ERRO NOT = "00"
                IF ST-ERRO = "30"
                       OPEN OUTPUT CADFUNC
@@ -82,19 +407,644 @@
                       GO TO ROT-FIM
            ELSE
                NEXT SENTENCE.
-
-        INC-001.
-                MOVE ZEROS  TO CHAPA CPF NASC DEPARTAMENTO CC CCARGO SALBASE
-                DATAADMIS NFILHOS DATADEMIS
-                MOVE SPACES TO NOME RG ECIVIL TIPOSAL STATUS.
-
-        INC-002.
-                ACCEPT  (04, 12) CHAPA
+       INC-OP1.
+           OPEN I-O CADSAL
+           IF ST-SAL NOT = "00"
+               IF ST-SAL = "30"
+                      OPEN OUTPUT CADSAL
+                      CLOSE CADSAL
+                      MOVE "*** ARQUIVO CADSAL SENDO CRIADO **" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP1
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADSAL" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+       INC-OP2.
+           OPEN I-O CADCEP
+           IF ST-CEP NOT = "00"
+               IF ST-CEP = "30"
+                      OPEN OUTPUT CADCEP
+                      CLOSE CADCEP
+                      MOVE "*** ARQUIVO CADCEP SENDO CRIADO **" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP2
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEP" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+       INC-OP3.
+           OPEN I-O CADEPTO
+           IF ST-DEPTO NOT = "00"
+               IF ST-DEPTO = "30"
+                      OPEN OUTPUT CADEPTO
+                      CLOSE CADEPTO
+                      MOVE "*** ARQUIVO CADEPTO SENDO CRIADO **" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP3
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADEPTO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+       INC-OP4.
+           OPEN I-O CADCARGO
+           IF ST-CARGO NOT = "00"
+               IF ST-CARGO = "30"
+                      OPEN OUTPUT CADCARGO
+                      CLOSE CADCARGO
+                      MOVE "*** ARQUIVO CADCARGO SENDO CRIADO **"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP4
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCARGO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+       INC-OP5.
+           OPEN EXTEND CADJRN
+           IF ST-JRN NOT = "00"
+                      OPEN OUTPUT CADJRN
+                      CLOSE CADJRN
+                      OPEN EXTEND CADJRN.
+       INC-OP6.
+           OPEN I-O CADDEP
+           IF ST-DEP NOT = "00"
+               IF ST-DEP = "30"
+                      OPEN OUTPUT CADDEP
+                      CLOSE CADDEP
+                      MOVE "*** ARQUIVO CADDEP SENDO CRIADO **" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP6
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADDEP" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+       INC-OP7.
+           OPEN I-O CADCKPT
+           IF ST-CKPT NOT = "00"
+               IF ST-CKPT = "30"
+                      OPEN OUTPUT CADCKPT
+                      CLOSE CADCKPT
+                      OPEN I-O CADCKPT
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCKPT" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       INC-OPM.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (10, 20) "1 - MANUTENCAO        2 - CONSULTA"
+                DISPLAY (12, 20) "OPCAO : "
+                ACCEPT (12, 28) W-OPCAO
+                IF W-OPCAO = "1"
+                   MOVE "M" TO W-MODO
+                ELSE
+                   IF W-OPCAO = "2"
+                      MOVE "C" TO W-MODO
+                   ELSE
+                      GO TO INC-OPM.
+       CKPT-INI.
+                MOVE W-CKPT-PROG TO CKPT-PROGRAMA
+                READ CADCKPT
+                     INVALID KEY NEXT SENTENCE
+                     NOT INVALID KEY
+                        MOVE CKPT-CHAVE TO W-CKPT-MSG-CHAVE
+                        MOVE W-CKPT-MSG TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       INC-001.
+                MOVE ZEROS  TO CHAPA CPF NASC CEP OF REGFUNC
+                DEPARTAMENTO CC
+                CCARGO SALBASE DATAADMIS NFILHOS DATADEMIS
+                MOVE SPACES TO NOME RG ECIVIL TIPOSAL SITFUNC
+                LOGRAD OF REGFUNC BAIRRO OF REGFUNC
+                CIDADE OF REGFUNC UF OF REGFUNC.
+                DISPLAY TELAFUNC.
+       INC-002.
+                ACCEPT  TCHAPA
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02
-                   CLOSE CADNOTA
+                   CLOSE CADFUNC CADSAL CADCEP CADEPTO CADCARGO CADJRN
+                         CADDEP CADCKPT
                    GO TO ROT-FIM.
-                IF RM  = ZEROS
-                   MOVE "*** RM INVALIDO ***" TO MENS
+                IF CHAPA = ZEROS
+                   MOVE "*** CHAPA INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+       LER-CLIENTE01.
+                MOVE 0 TO W-SEL
+                READ CADFUNC
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY TELAFUNC
+                      DISPLAY TCHAPA
+                      MOVE "*** CHAPA JA CADASTRADA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE REGFUNC TO W-JRN-ANTES-SV
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQUIVO CADFUNC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   IF W-MODO = "C"
+                      MOVE "*** REGISTRO NAO ENCONTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-002
+                   ELSE
+                      NEXT SENTENCE.
+       INC-003.
+                ACCEPT TNOME
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+       INC-004.
+                ACCEPT TCPF
+                PERFORM VALIDA-CPF THRU VALIDA-CPF-FIM
+                IF W-CPFVALIDO = "N"
+                   MOVE "*** CPF INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO CPF
+                   DISPLAY TCPF
+                   GO TO INC-004.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+       INC-005.
+                ACCEPT TRG
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+       INC-006.
+                ACCEPT TNASC
+                MOVE DIA TO W-DIAVAL
+                MOVE MES TO W-MESVAL
+                MOVE ANO TO W-ANOVAL
+                PERFORM VALIDA-DATA THRU VALIDA-DATA-FIM
+                IF W-DATAVALIDA = "S"
+                   PERFORM VALIDA-IDADE THRU VALIDA-IDADE-FIM.
+                IF W-DATAVALIDA = "N"
+                   MOVE "*** DATA DE NASCIMENTO INVALIDA/IDADE"
+                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO NASC
+                   DISPLAY TNASC
+                   GO TO INC-006.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+       INC-007.
+                ACCEPT TECIVIL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+       INC-008.
+                ACCEPT TCEP
+                MOVE CEP OF REGFUNC TO CEP OF REGCEP
+                READ CADCEP
+                     INVALID KEY
+                        MOVE "*** CEP NAO CADASTRADO ***" TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        MOVE ZEROS TO CEP OF REGFUNC
+                        DISPLAY TCEP
+                        GO TO INC-008
+                     NOT INVALID KEY
+                        MOVE LOGRAD OF REGCEP TO LOGRAD OF REGFUNC
+                        MOVE BAIRRO OF REGCEP TO BAIRRO OF REGFUNC
+                        MOVE CIDADE OF REGCEP TO CIDADE OF REGFUNC
+                        MOVE UF OF REGCEP     TO UF OF REGFUNC
+                        DISPLAY (10, 22) " - "
+                        DISPLAY (10, 25) LOGRAD OF REGFUNC
+                        DISPLAY (20, 10) "BAIRRO/CIDADE/UF: "
+                        DISPLAY (20, 29) BAIRRO OF REGFUNC
+                        DISPLAY (20, 50) CIDADE OF REGFUNC
+                        DISPLAY (20, 71) UF OF REGFUNC.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-007.
+       INC-009.
+                ACCEPT TDEPARTAMENTO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-008.
+       INC-010.
+                ACCEPT TCC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-009.
+       INC-011.
+                ACCEPT TCCARGO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-010.
+       INC-012.
+                ACCEPT TTIPOSAL
+                MOVE TIPOSAL TO SALCODIGO
+                READ CADSAL
+                     INVALID KEY
+                        MOVE "*** TIPO DE SALARIO INVALIDO ***" TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        MOVE SPACES TO TIPOSAL
+                        DISPLAY TTIPOSAL
+                        GO TO INC-012
+                     NOT INVALID KEY
+                        DISPLAY (14, 27) " - "
+                        DISPLAY (14, 30) SALDENOM.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-011.
+       INC-013.
+                ACCEPT TSALBASE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-012.
+       INC-014.
+                ACCEPT TDATAADMIS
+                MOVE ADM-DIA TO W-DIAVAL
+                MOVE ADM-MES TO W-MESVAL
+                MOVE ADM-ANO TO W-ANOVAL
+                PERFORM VALIDA-DATA THRU VALIDA-DATA-FIM
+                IF W-DATAVALIDA = "N"
+                   MOVE "*** DATA DE ADMISSAO INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO DATAADMIS
+                   DISPLAY TDATAADMIS
+                   GO TO INC-014.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-013.
+       INC-015.
+                PERFORM VERIFICA-REFINT THRU VERIFICA-REFINT-FIM
+                IF W-REFINTOK = "N" GO TO INC-001.
+                ACCEPT TNFILHOS
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-014.
+                MOVE 1 TO W-DEP-IND.
+       EXC-DEP-LOOP.
+                IF W-DEP-IND > 9 GO TO INC-DEP-LOOP-INIT.
+                MOVE CHAPA TO DEP-CHAPA
+                MOVE W-DEP-IND TO DEP-SEQ
+                DELETE CADDEP RECORD
+                     INVALID KEY
+                        NEXT SENTENCE
+                ADD 1 TO W-DEP-IND
+                GO TO EXC-DEP-LOOP.
+       INC-DEP-LOOP-INIT.
+                MOVE 1 TO W-DEP-IND.
+       INC-DEP-LOOP.
+                IF W-DEP-IND > NFILHOS GO TO INC-016.
+                PERFORM INC-DEP-ENTRY THRU INC-DEP-ENTRY-FIM
+                ADD 1 TO W-DEP-IND
+                GO TO INC-DEP-LOOP.
+       INC-DEP-ENTRY.
+                MOVE CHAPA TO DEP-CHAPA
+                MOVE W-DEP-IND TO DEP-SEQ
+                MOVE SPACES TO DEP-NOME
+                MOVE ZEROS TO DEP-NASC DEP-CPF
+                DISPLAY TELADEP
+                DISPLAY TDEPSEQ
+                ACCEPT TDEPNOME
+                ACCEPT TDEPNASC
+                ACCEPT TDEPCPF
+                WRITE REGDEP
+                IF ST-DEP NOT = "00" AND ST-DEP NOT = "02"
+                   MOVE "ERRO NA GRAVACAO DO DEPENDENTE" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       INC-DEP-ENTRY-FIM.
+                EXIT.
+       INC-016.
+                DISPLAY TELAFUNC.
+                ACCEPT TDATADEMIS
+                IF DATADEMIS NOT = ZEROS
+                   MOVE DEM-DIA TO W-DIAVAL
+                   MOVE DEM-MES TO W-MESVAL
+                   MOVE DEM-ANO TO W-ANOVAL
+                   PERFORM VALIDA-DATA THRU VALIDA-DATA-FIM
+                   IF W-DATAVALIDA = "N"
+                      MOVE "*** DATA DE DEMISSAO INVALIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE ZEROS TO DATADEMIS
+                      DISPLAY TDATADEMIS
+                      GO TO INC-016.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-015.
+       INC-017.
+                ACCEPT TSITFUNC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-016.
+                IF W-SEL = 1  GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-017.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-002.
\ No newline at end of file
+                   GO TO INC-OPC.
+       INC-WR1.
+                PERFORM VERIFICA-REFINT THRU VERIFICA-REFINT-FIM
+                IF W-REFINTOK = "N" GO TO INC-001.
+                WRITE REGFUNC
+                IF ST-ERRO = "00" OR "02"
+                      MOVE CHAPA TO W-JRN-CHAVE
+                      MOVE SPACES TO W-JRN-ANTES
+                      MOVE REGFUNC TO W-JRN-DEPOIS
+                      MOVE "CADFUNC" TO W-JRN-ARQUIVO
+                      MOVE "INCLUSAO" TO W-JRN-OPERACAO
+                      PERFORM GRAVA-JORNAL THRU GRAVA-JORNAL-FIM
+                      PERFORM GRAVA-CKPT THRU GRAVA-CKPT-FIM
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE "*** CHAPA JA EXISTE ***       " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADFUNC"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                IF W-MODO = "C"
+                   DISPLAY (23, 12)
+                        "MODO CONSULTA - TECLE ENTER PARA VOLTAR : "
+                   ACCEPT (23, 55) W-OPCAO
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS
+                   GO TO INC-002.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 02 TO W-SEL
+                   GO TO INC-001.
+                IF W-ACT = 03
+                   GO TO INC-003.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                MOVE REGFUNC TO W-JRN-ANTES-SV
+                DELETE CADFUNC RECORD
+                IF ST-ERRO = "00"
+                   PERFORM EXC-DEP-DEL-LOOP THRU EXC-DEP-DEL-LOOP-FIM
+                   MOVE CHAPA TO W-JRN-CHAVE
+                   MOVE W-JRN-ANTES-SV TO W-JRN-ANTES
+                   MOVE SPACES TO W-JRN-DEPOIS
+                   MOVE "CADFUNC" TO W-JRN-ARQUIVO
+                   MOVE "EXCLUSAO" TO W-JRN-OPERACAO
+                   PERFORM GRAVA-JORNAL THRU GRAVA-JORNAL-FIM
+                   PERFORM GRAVA-CKPT THRU GRAVA-CKPT-FIM
+                   MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       EXC-DEP-DEL-LOOP.
+                MOVE 1 TO W-DEP-IND.
+       EXC-DEP-DEL-LOOP2.
+                IF W-DEP-IND > 9 GO TO EXC-DEP-DEL-LOOP-FIM.
+                MOVE CHAPA TO DEP-CHAPA
+                MOVE W-DEP-IND TO DEP-SEQ
+                DELETE CADDEP RECORD
+                     INVALID KEY
+                        NEXT SENTENCE
+                ADD 1 TO W-DEP-IND
+                GO TO EXC-DEP-DEL-LOOP2.
+       EXC-DEP-DEL-LOOP-FIM.
+                EXIT.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-017.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                PERFORM VERIFICA-REFINT THRU VERIFICA-REFINT-FIM
+                IF W-REFINTOK = "N" GO TO INC-001.
+                REWRITE REGFUNC
+                IF ST-ERRO = "00" OR "02"
+                   MOVE CHAPA TO W-JRN-CHAVE
+                   MOVE W-JRN-ANTES-SV TO W-JRN-ANTES
+                   MOVE REGFUNC TO W-JRN-DEPOIS
+                   MOVE "CADFUNC" TO W-JRN-ARQUIVO
+                   MOVE "ALTERACAO" TO W-JRN-OPERACAO
+                   PERFORM GRAVA-JORNAL THRU GRAVA-JORNAL-FIM
+                   PERFORM GRAVA-CKPT THRU GRAVA-CKPT-FIM
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO CADFUNC"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************************
+      * ROTINA DE VALIDACAO DE DATA    *
+      **********************************
+      *
+       VALIDA-DATA.
+                MOVE "S" TO W-DATAVALIDA
+                IF W-MESVAL < 1 OR W-MESVAL > 12
+                   MOVE "N" TO W-DATAVALIDA
+                   GO TO VALIDA-DATA-FIM.
+                MOVE W-DIASMES (W-MESVAL) TO W-MAXDIA
+                IF W-MESVAL = 2
+                   DIVIDE W-ANOVAL BY 4 GIVING W-TEMP REMAINDER W-REM4
+                   DIVIDE W-ANOVAL BY 100 GIVING W-TEMP
+                                          REMAINDER W-REM100
+                   DIVIDE W-ANOVAL BY 400 GIVING W-TEMP
+                                          REMAINDER W-REM400
+                   IF W-REM4 = 0 AND (W-REM100 NOT = 0 OR W-REM400 = 0)
+                      MOVE 29 TO W-MAXDIA.
+                IF W-DIAVAL < 1 OR W-DIAVAL > W-MAXDIA
+                                OR W-ANOVAL < 1900
+                   MOVE "N" TO W-DATAVALIDA.
+       VALIDA-DATA-FIM.
+                EXIT.
+      *
+      **********************************
+      * ROTINA DE VALIDACAO DE IDADE   *
+      **********************************
+      *
+       VALIDA-IDADE.
+                ACCEPT W-HOJE FROM DATE YYYYMMDD
+                COMPUTE W-IDADE = W-HOJE-ANO - W-ANOVAL
+                IF W-HOJE-MES < W-MESVAL OR
+                  (W-HOJE-MES = W-MESVAL AND W-HOJE-DIA < W-DIAVAL)
+                   SUBTRACT 1 FROM W-IDADE.
+                IF W-IDADE < 16 OR W-IDADE > 75
+                   MOVE "N" TO W-DATAVALIDA.
+       VALIDA-IDADE-FIM.
+                EXIT.
+      *
+      **********************************
+      * ROTINA DE VALIDACAO DE CPF     *
+      **********************************
+      *
+       VALIDA-CPF.
+                MOVE "S" TO W-CPFVALIDO
+                DIVIDE CPF BY 100 GIVING W-CPF9 REMAINDER W-CPFDIGV
+                MOVE 10 TO W-PESO
+                MOVE ZEROS TO W-SOMA
+                MOVE 1 TO W-IND
+       VALIDA-CPF-SOMA1.
+                IF W-IND > 9 GO TO VALIDA-CPF-DV1.
+                COMPUTE W-SOMA = W-SOMA + W-CPFD (W-IND) * W-PESO
+                SUBTRACT 1 FROM W-PESO
+                ADD 1 TO W-IND
+                GO TO VALIDA-CPF-SOMA1.
+       VALIDA-CPF-DV1.
+                DIVIDE W-SOMA BY 11 GIVING W-TEMP REMAINDER W-RESTO
+                IF W-RESTO < 2
+                   MOVE 0 TO W-DV1
+                ELSE
+                   COMPUTE W-DV1 = 11 - W-RESTO.
+                MOVE 11 TO W-PESO
+                MOVE ZEROS TO W-SOMA
+                MOVE 1 TO W-IND
+       VALIDA-CPF-SOMA2.
+                IF W-IND > 9 GO TO VALIDA-CPF-DV2.
+                COMPUTE W-SOMA = W-SOMA + W-CPFD (W-IND) * W-PESO
+                SUBTRACT 1 FROM W-PESO
+                ADD 1 TO W-IND
+                GO TO VALIDA-CPF-SOMA2.
+       VALIDA-CPF-DV2.
+                COMPUTE W-SOMA = W-SOMA + W-DV1 * 2
+                DIVIDE W-SOMA BY 11 GIVING W-TEMP REMAINDER W-RESTO
+                IF W-RESTO < 2
+                   MOVE 0 TO W-DV2
+                ELSE
+                   COMPUTE W-DV2 = 11 - W-RESTO.
+                COMPUTE W-CPFDIG = W-DV1 * 10 + W-DV2
+                IF CPF = ZEROS
+                   MOVE "N" TO W-CPFVALIDO
+                   GO TO VALIDA-CPF-FIM.
+                IF W-CPFDIGV NOT = W-CPFDIG
+                   MOVE "N" TO W-CPFVALIDO.
+       VALIDA-CPF-FIM.
+                EXIT.
+      *
+      **********************************
+      * ROTINA DE INTEGRIDADE REFERENCIAL *
+      **********************************
+      *
+       VERIFICA-REFINT.
+                MOVE "S" TO W-REFINTOK
+                MOVE DEPARTAMENTO TO CODIGO OF REGDEPTO
+                READ CADEPTO
+                     INVALID KEY
+                        MOVE "*** DEPARTAMENTO NAO CADASTRADO ***"
+                                                         TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        MOVE "N" TO W-REFINTOK
+                        GO TO VERIFICA-REFINT-FIM.
+                MOVE CCARGO TO CODIGO OF REGCARGO
+                READ CADCARGO
+                     INVALID KEY
+                        MOVE "*** CARGO NAO CADASTRADO ***" TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        MOVE "N" TO W-REFINTOK.
+       VERIFICA-REFINT-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE JORNAL   *
+      **********************
+      *
+       GRAVA-JORNAL.
+                ACCEPT W-JRN-DATA FROM DATE YYYYMMDD
+                MOVE SPACES TO W-JRN-OPERADOR
+                WRITE REGJRN FROM W-REGJRN.
+       GRAVA-JORNAL-FIM.
+                EXIT.
+      *
+      **********************************
+      * ROTINA DE CHECKPOINT DE LOTE   *
+      **********************************
+      *
+       GRAVA-CKPT.
+                MOVE W-CKPT-PROG TO CKPT-PROGRAMA
+                READ CADCKPT
+                     INVALID KEY NEXT SENTENCE
+                     NOT INVALID KEY NEXT SENTENCE
+                MOVE W-CKPT-PROG TO CKPT-PROGRAMA
+                MOVE CHAPA       TO CKPT-CHAVE
+                ACCEPT CKPT-DATA FROM DATE YYYYMMDD
+                IF ST-CKPT = "23"
+                   WRITE REGCKPT
+                ELSE
+                   REWRITE REGCKPT.
+       GRAVA-CKPT-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                ACCEPT W-TEMPOINI FROM TIME
+                COMPUTE W-SEGINI = ((W-TI-HH * 60 + W-TI-MM) * 60 +
+                          W-TI-SS) * 100 + W-TI-CC.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ACCEPT W-TEMPOATU FROM TIME
+                COMPUTE W-SEGATU = ((W-TA-HH * 60 + W-TA-MM) * 60 +
+                          W-TA-SS) * 100 + W-TA-CC
+                IF W-SEGATU < W-SEGINI
+                   COMPUTE W-SEGDIF = (8640000 + W-SEGATU) - W-SEGINI
+                ELSE
+                   COMPUTE W-SEGDIF = W-SEGATU - W-SEGINI.
+                IF W-SEGDIF < 150
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
