@@ -18,6 +18,21 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS DENOMINACAO
                                WITH DUPLICATES.
+       SELECT CADCC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CCCODIGO
+                    FILE STATUS  IS ST-CC
+                    ALTERNATE RECORD KEY IS CCDENOM
+                               WITH DUPLICATES.
+       SELECT CADJRN ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-JRN.
+       SELECT CADCKPT ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CKPT-PROGRAMA
+                    FILE STATUS  IS ST-CKPT.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -30,7 +45,28 @@
                 03 DENOMINACAO   PIC X(15).
                 03 CENTROCUSTO   PIC 9(01).
                 03 FILLER        PIC X(45).
-0
+      *
+       FD CADCC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCC.DAT".
+       01 REGCC.
+                03 CCCODIGO      PIC 9(01).
+                03 CCDENOM       PIC X(30).
+                03 FILLER        PIC X(19).
+      *
+       FD CADJRN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADJRN.TXT".
+       01 REGJRN                PIC X(351).
+      *
+       FD CADCKPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCKPT.DAT".
+       01 REGCKPT.
+                03 CKPT-PROGRAMA     PIC X(08).
+                03 CKPT-CHAVE        PIC X(15).
+                03 CKPT-DATA         PIC 9(08).
+                03 FILLER            PIC X(19).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -38,9 +74,40 @@
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-CC        PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+       01  W-TEMPOINI.
+           03  W-TI-HH     PIC 9(02).
+           03  W-TI-MM     PIC 9(02).
+           03  W-TI-SS     PIC 9(02).
+           03  W-TI-CC     PIC 9(02).
+       01  W-TEMPOATU.
+           03  W-TA-HH     PIC 9(02).
+           03  W-TA-MM     PIC 9(02).
+           03  W-TA-SS     PIC 9(02).
+           03  W-TA-CC     PIC 9(02).
+       01  W-SEGINI        PIC 9(07) VALUE ZEROS.
+       01  W-SEGATU        PIC 9(07) VALUE ZEROS.
+       01  W-SEGDIF        PIC 9(07) VALUE ZEROS.
+       77 ST-JRN       PIC X(02) VALUE "00".
+       77 ST-CKPT      PIC X(02) VALUE "00".
+       77 W-CKPT-PROG  PIC X(08) VALUE "FP201611".
+       01 W-CKPT-MSG.
+           03 FILLER             PIC X(26)
+                                  VALUE "ULTIMO CODIGO PROCESSADO: ".
+           03 W-CKPT-MSG-CHAVE   PIC X(15).
+       01 W-REGJRN.
+           03 W-JRN-DATA      PIC 9(08).
+           03 W-JRN-ARQUIVO   PIC X(08).
+           03 W-JRN-OPERACAO  PIC X(10).
+           03 W-JRN-CHAVE     PIC X(15).
+           03 W-JRN-ANTES     PIC X(150).
+           03 W-JRN-DEPOIS    PIC X(150).
+           03 W-JRN-OPERADOR  PIC X(10).
+       01 W-JRN-ANTES-SV      PIC X(150) VALUE SPACES.
+       01 W-MODO              PIC X(01) VALUE "M".
 
        SCREEN SECTION
        
@@ -88,16 +155,71 @@
                       GO TO ROT-FIM
            ELSE
                NEXT SENTENCE.
+       INC-OP1.
+           OPEN I-O CADCC
+           IF ST-CC NOT = "00"
+               IF ST-CC = "30"
+                      OPEN OUTPUT CADCC
+                      CLOSE CADCC
+                      MOVE "*** ARQUIVO CADCC SENDO CRIADO **" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP1
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+       INC-OP2.
+           OPEN EXTEND CADJRN
+           IF ST-JRN NOT = "00"
+                      OPEN OUTPUT CADJRN
+                      CLOSE CADJRN
+                      OPEN EXTEND CADJRN.
+       INC-OP3.
+           OPEN I-O CADCKPT
+           IF ST-CKPT NOT = "00"
+               IF ST-CKPT = "30"
+                      OPEN OUTPUT CADCKPT
+                      CLOSE CADCKPT
+                      OPEN I-O CADCKPT
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCKPT" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       INC-OPM.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (10, 20) "1 - MANUTENCAO        2 - CONSULTA"
+                DISPLAY (12, 20) "OPCAO : "
+                ACCEPT (12, 28) W-OPCAO
+                IF W-OPCAO = "1"
+                   MOVE "M" TO W-MODO
+                ELSE
+                   IF W-OPCAO = "2"
+                      MOVE "C" TO W-MODO
+                   ELSE
+                      GO TO INC-OPM.
+       CKPT-INI.
+                MOVE W-CKPT-PROG TO CKPT-PROGRAMA
+                READ CADCKPT
+                     INVALID KEY NEXT SENTENCE
+                     NOT INVALID KEY
+                        MOVE CKPT-CHAVE TO W-CKPT-MSG-CHAVE
+                        MOVE W-CKPT-MSG TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM.
        INC-001.
                 MOVE ZEROS  TO CODIGO CENTROCUSTO
                 MOVE SPACES TO DENOMINACAO.
                 DISPLAY TELADEPTO.
        INC-002.
+                DISPLAY (23, 12) "ESC=SAIR        F4=BUSCA POR NOME"
                 ACCEPT TCODIGO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02
-                   CLOSE CADEPTO
+                   CLOSE CADEPTO CADCC CADJRN CADCKPT
                    GO TO ROT-FIM.
+                IF W-ACT = 05
+                   GO TO INC-BUSCA.
                 IF CODIGO  = ZEROS
                    MOVE "*** CODIGO INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -110,6 +232,7 @@
                       DISPLAY  TCODIGO
                       DISPLAY  TDENOMINACAO
                       DISPLAY  TCENTROCUSTO
+                      MOVE REGDEPTO TO W-JRN-ANTES-SV
                       MOVE "*** CODIGO JA CADASTRAD0 ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
@@ -119,34 +242,59 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                 ELSE
-                   NEXT SENTENCE.
-       
+                   IF W-MODO = "C"
+                      MOVE "*** REGISTRO NAO ENCONTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-002
+                   ELSE
+                      NEXT SENTENCE.
+      *
+      **********************************
+      * BUSCA DE DEPARTAMENTO POR NOME *
+      **********************************
+      *
+       INC-BUSCA.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                DISPLAY (23, 12) "NOME PARA BUSCA : "
+                MOVE SPACES TO DENOMINACAO
+                ACCEPT (23, 31) DENOMINACAO
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                READ CADEPTO KEY IS DENOMINACAO
+                     INVALID KEY
+                        MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO INC-002
+                     NOT INVALID KEY
+                        NEXT SENTENCE.
+                MOVE 0 TO W-SEL
+                DISPLAY  TCODIGO
+                DISPLAY  TDENOMINACAO
+                DISPLAY  TCENTROCUSTO
+                MOVE REGDEPTO TO W-JRN-ANTES-SV
+                MOVE "*** REGISTRO LOCALIZADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                MOVE 1 TO W-SEL
+                GO TO ACE-001.
+      *
        INC-004.
                 ACCEPT  TDENOMINACAO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-002.
        INC-005.
                 ACCEPT  TCENTROCUSTO
-                IF CENTROCUSTO = 1
-                     DISPLAY(13, 11) " - PRESIDENCIA".
-                IF CENTROCUSTO = 2
-                     DISPLAY(13, 11) " - VICE-PRESIDENCIA".
-                IF CENTROCUSTO = 3
-                     DISPLAY(13, 11) " - DIRETORIA ADMINISTRATIVA".
-                IF CENTROCUSTO = 4
-                     DISPLAY(13, 11) " - DIRETORIA COMERCIAL".
-                IF CENTROCUSTO = 5
-                     DISPLAY(13, 11) " - DIRETORIA INDUSTRIAL".
-                IF CENTROCUSTO = 6
-                     DISPLAY(13, 11) " - DIRETORIA DESENVOLVIMENTO".
-                IF CENTROCUSTO = 7
-                     DISPLAY(13, 11) " - FILIAL A".
-                IF CENTROCUSTO = 8
-                     DISPLAY(13, 11) " - FILIAL B".
-                IF CENTROCUSTO = 9
-                     DISPLAY(13, 11) " - FILIAL C".
-                IF CENTROCUSTO = 0
-                     DISPLAY(13, 11) " - REPRESENTANTES".
+                MOVE CENTROCUSTO TO CCCODIGO
+                READ CADCC
+                     INVALID KEY
+                        MOVE "*** CENTRO DE CUSTO INVALIDO ***" TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        MOVE ZEROS TO CENTROCUSTO
+                        DISPLAY TCENTROCUSTO
+                        GO TO INC-005
+                     NOT INVALID KEY
+                        DISPLAY (13, 31) " - "
+                        DISPLAY (13, 34) CCDENOM.
                 IF W-ACT = 02 GO TO INC-004.
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-SEL = 1  GO TO ALT-OPC.
@@ -167,6 +315,13 @@
        INC-WR1.
                 WRITE REGDEPTO
                 IF ST-ERRO = "00" OR "02"
+                      MOVE SPACES TO W-JRN-ANTES
+                      MOVE REGDEPTO TO W-JRN-DEPOIS
+                      MOVE "CADEPTO " TO W-JRN-ARQUIVO
+                      MOVE "INCLUSAO" TO W-JRN-OPERACAO
+                      MOVE CODIGO TO W-JRN-CHAVE
+                      PERFORM GRAVA-JORNAL THRU GRAVA-JORNAL-FIM
+                      PERFORM GRAVA-CKPT THRU GRAVA-CKPT-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -185,6 +340,13 @@
       *****************************************
       *
        ACE-001.
+                IF W-MODO = "C"
+                   DISPLAY (23, 12)
+                        "MODO CONSULTA - TECLE ENTER PARA VOLTAR : "
+                   ACCEPT (23, 55) W-OPCAO
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS
+                   GO TO INC-002.
                 DISPLAY (23, 12)
                      "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
                 ACCEPT (23, 55) W-OPCAO
@@ -211,8 +373,15 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
+                MOVE REGDEPTO TO W-JRN-ANTES
                 DELETE CADEPTO RECORD
                 IF ST-ERRO = "00"
+                   MOVE SPACES TO W-JRN-DEPOIS
+                   MOVE "CADEPTO " TO W-JRN-ARQUIVO
+                   MOVE "EXCLUSAO" TO W-JRN-OPERACAO
+                   MOVE CODIGO TO W-JRN-CHAVE
+                   PERFORM GRAVA-JORNAL THRU GRAVA-JORNAL-FIM
+                   PERFORM GRAVA-CKPT THRU GRAVA-CKPT-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -236,6 +405,13 @@
        ALT-RW1.
                 REWRITE REGDEPTO
                 IF ST-ERRO = "00" OR "02"
+                   MOVE W-JRN-ANTES-SV TO W-JRN-ANTES
+                   MOVE REGDEPTO TO W-JRN-DEPOIS
+                   MOVE "CADEPTO " TO W-JRN-ARQUIVO
+                   MOVE "ALTERACAO" TO W-JRN-OPERACAO
+                   MOVE CODIGO TO W-JRN-CHAVE
+                   PERFORM GRAVA-JORNAL THRU GRAVA-JORNAL-FIM
+                   PERFORM GRAVA-CKPT THRU GRAVA-CKPT-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -256,20 +432,61 @@
        ROT-FIMS.
                 STOP RUN.
       *
+      **************************************
+      * ROTINA DE GRAVACAO DO JORNAL DE    *
+      * AUDITORIA (CADJRN.TXT)             *
+      **************************************
+      *
+       GRAVA-JORNAL.
+                ACCEPT W-JRN-DATA FROM DATE YYYYMMDD
+                MOVE SPACES TO W-JRN-OPERADOR
+                WRITE REGJRN FROM W-REGJRN.
+       GRAVA-JORNAL-FIM.
+                EXIT.
+      *
+      **********************************
+      * ROTINA DE CHECKPOINT DE LOTE   *
+      **********************************
+      *
+       GRAVA-CKPT.
+                MOVE W-CKPT-PROG TO CKPT-PROGRAMA
+                READ CADCKPT
+                     INVALID KEY NEXT SENTENCE
+                     NOT INVALID KEY NEXT SENTENCE
+                MOVE W-CKPT-PROG TO CKPT-PROGRAMA
+                MOVE CODIGO      TO CKPT-CHAVE
+                ACCEPT CKPT-DATA FROM DATE YYYYMMDD
+                IF ST-CKPT = "23"
+                   WRITE REGCKPT
+                ELSE
+                   REWRITE REGCKPT.
+       GRAVA-CKPT-FIM.
+                EXIT.
+      *
       **********************
       * ROTINA DE MENSAGEM *
       **********************
       *
        ROT-MENS.
-                MOVE ZEROS TO W-CONT.
+                ACCEPT W-TEMPOINI FROM TIME
+                COMPUTE W-SEGINI = ((W-TI-HH * 60 + W-TI-MM) * 60 +
+                          W-TI-SS) * 100 + W-TI-CC.
        ROT-MENS1.
                DISPLAY (23, 12) MENS.
        ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 300000
+                ACCEPT W-TEMPOATU FROM TIME
+                COMPUTE W-SEGATU = ((W-TA-HH * 60 + W-TA-MM) * 60 +
+                          W-TA-SS) * 100 + W-TA-CC
+                IF W-SEGATU < W-SEGINI
+                   COMPUTE W-SEGDIF = (8640000 + W-SEGATU) - W-SEGINI
+                ELSE
+                   COMPUTE W-SEGDIF = W-SEGATU - W-SEGINI.
+                IF W-SEGDIF < 150
                    GO TO ROT-MENS2
                 ELSE
                    DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.
\ No newline at end of file
+       FIM-ROT-TEMPO.
+                EXIT.
+
\ No newline at end of file
